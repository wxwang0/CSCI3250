@@ -0,0 +1,20 @@
+      ******************************************************************
+      * MASTER account record layout, shared by ATMS, CENTRAL, MAINT
+      * and INTEREST. COPY with REPLACING ==:REC:== to set the 01 name
+      * (e.g. ACCOUNT, UACCOUNT) so each program can keep its own
+      * working names while sharing one field list.
+      *
+      * STATUS is a trailing field added for account maintenance
+      * (open/close). Older master.txt lines without it are read as
+      * LINE SEQUENTIAL and get space-padded - ACCT-STATUS comes back
+      * SPACE, not "A", on those rows. Code that needs to tell active
+      * accounts apart from closed ones should test ACCT-STATUS NOT =
+      * "C" rather than ACCT-STATUS = "A", so pre-maintenance rows
+      * still count as active.
+      ******************************************************************
+       01  :REC:.
+           03 HOLDER PIC X(20)  VALUE "0".
+           03 AID PIC X(16)  VALUE "0".
+           03 PWD PIC X(6)  VALUE "0".
+           03 BALANCE PIC S9(15)  VALUE 0.
+           03 ACCT-STATUS PIC X(1)  VALUE "A".
