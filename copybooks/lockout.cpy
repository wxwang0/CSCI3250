@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Failed-PIN lockout record, shared by ATMS (reads/updates) and
+      * any operator tool that clears a lock. One line per AID that has
+      * ever had a bad password attempt.
+      ******************************************************************
+       01  :REC:.
+           03 LCK-AID PIC X(16)  VALUE SPACES.
+           03 LCK-FAILCOUNT PIC 9(1)  VALUE 0.
+           03 LCK-LOCKED PIC X(1)  VALUE "N".
