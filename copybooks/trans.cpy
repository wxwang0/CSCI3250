@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Transaction record layout, shared by ATMS and CENTRAL.
+      * COPY with REPLACING ==:REC:== to set the 01 name (e.g. TRANS1,
+      * TRANSS1, TRANS, TRANSW).
+      *
+      * ACT is 'D' deposit, 'W' withdraw, 'P' bill payment.
+      * BILLERID is a trailing field, only populated for ACT = 'P';
+      * older records without it space-pad when read.
+      ******************************************************************
+       01  :REC:.
+           03 AID PIC X(16)  VALUE "0".
+           03 ACT PIC X(1)  VALUE "0".
+           03 MONEY PIC 9(7)  VALUE 0.
+           03 TIMESTAMP PIC 9(5)  VALUE 0.
+           03 BILLERID PIC X(10)  VALUE SPACES.
