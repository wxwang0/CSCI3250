@@ -0,0 +1,9 @@
+      ******************************************************************
+      * ATM terminal roster record, shared by ATMS and CENTRAL.
+      * One line per ATM: ATM-ID is what the customer types at
+      * CHOOSE_ATM, ATM-TRANS-BASE is the base name (no date, no
+      * extension) of that ATM's transaction log, e.g. "trans711".
+      ******************************************************************
+       01  :REC:.
+           03 ATM-ID PIC X(4)  VALUE SPACES.
+           03 ATM-TRANS-BASE PIC X(30)  VALUE SPACES.
