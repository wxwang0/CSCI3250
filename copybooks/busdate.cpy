@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Business-date override, shared by ATMS, CENTRAL and INTEREST.
+      * All three date-stamp their files using whatever date they read
+      * here rather than the OS clock, so an overnight CENTRAL run
+      * that crosses midnight still looks for/at the same YYYYMMDD
+      * ATMS used to write today's transactions. One line, YYYYMMDD.
+      * Missing/empty file means "no override" - callers fall back to
+      * ACCEPT FROM DATE, the normal same-day case.
+      ******************************************************************
+       01  :REC:.
+           03 BUS-DATE PIC 9(8)  VALUE 0.
