@@ -1,282 +1,572 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      * CSCI3180 Principles of Programming Languages
-      *
-      * --- Declaration ---
-      *
-      * I declare that the assignment here submitted is original except for source
-      * material explicitly acknowledged. I also acknowledge that I am aware of
-      * University policy and regulations on honesty in academic work, and of the
-      * disciplinary guidelines and procedures applicable to breaches of such policy
-      * and regulations, as contained in the website
-      * http://www.cuhk.edu.hk/policy/academichonesty/
-      *
-      * Assignment 1
-      * Name : Wang Wei Xiao
-      * Student ID : 1155141608
-      * Email Addr : 1155141608@cse.cuhk.edu.hk
-      *
-      ******************************************************************
-              IDENTIFICATION DIVISION.
-       PROGRAM-ID. ATMS.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT MASTER ASSIGN TO  "master.txt"
-                  ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT TRANS711 ASSIGN TO "trans711.txt"
-                  ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT TRANS713 ASSIGN TO "trans713.txt"
-                  ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  MASTER.
-       01  ACCOUNT.
-           03 HOLDER PIC X(20)  VALUE "0".
-           03 AID PIC X(16)  VALUE "0".
-           03 PWD PIC X(6)  VALUE "0".
-           03 BALANCE PIC S9(15)  VALUE 0.
-
-       FD  TRANS711.
-       01  TRANS1.
-           03 AID PIC X(16)  VALUE "0".
-           03 ACT PIC X(1)  VALUE "0".
-           03 MONEY PIC 9(7)  VALUE 0.
-           03 TIMESTAMP PIC 9(5)  VALUE 0.
-
-       FD  TRANS713.
-       01  TRANS2.
-           03 AID PIC X(16)  VALUE "0".
-           03 ACT PIC X(1)  VALUE "0".
-           03 MONEY PIC 9(7)  VALUE 0.
-           03 TIMESTAMP PIC 9(5)   VALUE 0.
-
-       WORKING-STORAGE SECTION.
-
-       01  INP PIC X(1)   VALUE "0".
-       01  TS PIC 9(5)   VALUE 0.
-       01  EOF PIC 9(1)   VALUE 0.
-       01  ACTION_TYPE PIC X(1)   VALUE "0".
-       01  ATMID PIC X(1)  VALUE "0".
-       01  INP_ACCOUNT PIC X(16)  VALUE "0".
-       01  INP_PWD PIC X(6)  VALUE "0".
-       01  AMOUNT PIC 9(13)V9(2)  VALUE 0.
-       01  USER_ACCOUNT.
-           02 AID PIC X(16)   VALUE "0".
-           02 PWD PIC X(6)   VALUE "0".
-           02 BALANCE PIC S9(15)   VALUE 0.
-       01  TARGET_ACCOUNT.
-           02 AID PIC X(16)   VALUE "0".
-
-
-
-       PROCEDURE DIVISION.
-
-       MAIN-PROCEDURE.
-           DISPLAY "##############################################"
-           DISPLAY "##         GRINGOTTS WIZARDING BANK         ##"
-           DISPLAY "##                 WELCOME                  ##"
-           DISPLAY "##############################################"
-           GO TO CHOOSE_ATM.
-
-       CHOOSE_ATM.
-           DISPLAY "PLEASE CHOOSE THE ATM"
-           DISPLAY "PRESS 1 FOR ATM 711"
-           DISPLAY "PRESS 2 FOR ATM 713"
-
-           ACCEPT INP FROM SYSIN.
-           IF INP NOT = "1" AND INP NOT = "2" THEN
-              DISPLAY "INVALID INPUT"
-              GO TO CHOOSE_ATM
-           END-IF.
-
-           MOVE INP TO ATMID.
-           GO TO INPUT_ACC.
-
-
-       INPUT_ACC.
-           DISPLAY "ACCOUNT"
-           ACCEPT INP_ACCOUNT FROM SYSIN.
-           DISPLAY "PASSWORD"
-           ACCEPT INP_PWD FROM SYSIN.
-           OPEN INPUT MASTER.
-           GO TO FIND_ACCOUNT.
-
-
-       FIND_ACCOUNT.
-           READ MASTER INTO ACCOUNT
-               AT END
-                  DISPLAY " INCORRECT ACCOUNT/PASSWORD"
-                  MOVE 1 TO EOF
-               END-READ.
-
-           IF EOF = 1 THEN
-               CLOSE MASTER
-               GO TO INPUT_ACC
-           END-IF.
-
-           IF AID IN ACCOUNT = INP_ACCOUNT AND PWD IN ACCOUNT = INP_PWD AND BALANCE IN ACCOUNT > 0 THEN
-               CLOSE MASTER
-               MOVE AID IN ACCOUNT TO AID IN USER_ACCOUNT
-               MOVE BALANCE IN ACCOUNT TO AID IN USER_ACCOUNT
-               GO TO CHOOSE_TYPE
-           END-IF.
-
-           IF AID IN ACCOUNT = INP_ACCOUNT AND PWD IN ACCOUNT = INP_PWD AND BALANCE IN ACCOUNT < 0 THEN
-               DISPLAY " NEGATIVE REMAINS TRANSACTION ABORT"
-               CLOSE MASTER
-               GO TO CHOOSE_ATM
-           END-IF.
-
-           GO TO FIND_ACCOUNT.
-
-       CHOOSE_TYPE.
-           DISPLAY " PLEASE CHOOSE YOUR SERVICE"
-           DISPLAY " PRESS D FOR DEPOSIT"
-           DISPLAY " PRESS W FOR WITHDRAW"
-           DISPLAY " PRESS T FOR TRANSFER"
-           ACCEPT INP FROM SYSIN.
-
-           IF INP = 'D' THEN
-               MOVE 'D' TO ACTION_TYPE
-               GO TO DEPOSIT
-           END-IF.
-
-           IF INP = 'W' THEN
-               MOVE 'W' TO ACTION_TYPE
-               GO TO WITHDRAW
-           END-IF.
-
-           IF INP = 'T' THEN
-               MOVE 'T' TO ACTION_TYPE
-               GO TO TRANSFER
-           END-IF.
-
-           DISPLAY " INVALID INPUT"
-           GO TO CHOOSE_TYPE.
-
-
-
-       DEPOSIT.
-           DISPLAY " AMOUNT"
-           ACCEPT AMOUNT FROM SYSIN.
-           IF AMOUNT <0 THEN
-               DISPLAY " INVALID INPUT"
-               GO TO DEPOSIT
-           END-IF.
-           GO TO PRINT_DATA.
-
-       WITHDRAW.
-           DISPLAY " AMOUNT"
-           ACCEPT AMOUNT FROM SYSIN.
-
-           IF AMOUNT <0 THEN
-                DISPLAY " INVALID INPUT"
-               GO TO WITHDRAW
-           END-IF.
-           IF AMOUNT > BALANCE IN USER_ACCOUNT THEN
-               DISPLAY " INSUFFICIENT BALANCE"
-               GO TO WITHDRAW
-           END-IF.
-           GO TO PRINT_DATA.
-
-       TRANSFER.
-           DISPLAY " TARGET ACCOUNT"
-           ACCEPT INP_ACCOUNT FROM SYSIN.
-           IF INP_ACCOUNT = AID IN USER_ACCOUNT THEN
-               DISPLAY " YOU CANNOT TRANSFER TO YOURSELF"
-               GO TO TRANSFER
-           END-IF.
-
-           IF AMOUNT > BALANCE IN USER_ACCOUNT THEN
-               DISPLAY " INSUFFICIENT BALANCE"
-               GO TO TRANSFER
-           END-IF.
-           MOVE INP_ACCOUNT TO AID IN TARGET_ACCOUNT.
-           GO TO PRINT_DATA.
-
-       PRINT_DATA.
-           IF ATMID = "1" THEN
-
-               OPEN OUTPUT TRANS711
-               MOVE AID IN USER_ACCOUNT TO AID IN TRANS1
-
-               IF ACTION_TYPE = 'D' THEN
-                  MOVE 'D' TO ACT IN TRANS1
-               END-IF
-               IF ACTION_TYPE = 'W' OR ACTION_TYPE = 'T' THEN
-                  MOVE 'W' TO ACT IN TRANS1
-               END-IF
-
-               MOVE AMOUNT TO MONEY IN TRANS1
-               MOVE TS TO TIMESTAMP IN TRANS1
-               WRITE TRANS1
-
-               ADD 1 TO TS
-
-               IF ACTION_TYPE = 'T' THEN
-                  MOVE AID IN TARGET_ACCOUNT TO AID IN TRANS1
-                  MOVE 'D' TO ACT IN TRANS1
-                  MOVE AMOUNT TO MONEY IN TRANS1
-                  MOVE TS TO TIMESTAMP IN TRANS1
-               END-IF
-               WRITE TRANS1
-
-               ADD 1 TO TS
-
-               CLOSE TRANS711
-           END-IF.
-
-           IF ATMID = "2" THEN
-               OPEN OUTPUT TRANS713
-               MOVE AID IN USER_ACCOUNT TO AID IN TRANS2
-
-               IF ACTION_TYPE = 'D' THEN
-                  MOVE 'D' TO ACT IN TRANS2
-               END-IF
-               IF ACTION_TYPE = 'W' OR ACTION_TYPE = 'T' THEN
-                  MOVE 'W' TO ACT IN TRANS2
-               END-IF
-
-               MOVE AMOUNT TO MONEY IN TRANS2
-               MOVE TS TO TIMESTAMP IN TRANS2
-               WRITE TRANS2
-
-               ADD 1 TO TS
-
-               IF ACTION_TYPE = 'T' THEN
-                  MOVE AID IN TARGET_ACCOUNT TO AID IN TRANS1
-                  MOVE 'D' TO ACT IN TRANS2
-                  MOVE AMOUNT TO MONEY IN TRANS2
-                  MOVE TS TO TIMESTAMP IN TRANS2
-               END-IF
-               WRITE TRANS2
-
-               ADD 1 TO TS
-
-               CLOSE TRANS713
-           END-IF.
-
-           GO TO ASK_CONTINUE.
-
-           ASK_CONTINUE.
-               DISPLAY" CONTINUE"
-               ACCEPT INP FROM SYSIN.
-               IF INP NOT = 'Y' AND INP NOT = 'N' THEN
-                   DISPLAY " INVALID INPUT"
-                   GO TO ASK_CONTINUE
-               END-IF.
-               IF INP ='Y' THEN
-                   GO TO CHOOSE_ATM
-               END-IF.
-               IF INP = 'N' THEN
-                   STOP RUN
-               END-IF.
-
-
-           STOP RUN.
-       END PROGRAM ATMS.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      * CSCI3180 Principles of Programming Languages
+      *
+      * --- Declaration ---
+      *
+      * I declare that the assignment here submitted is original except for source
+      * material explicitly acknowledged. I also acknowledge that I am aware of
+      * University policy and regulations on honesty in academic work, and of the
+      * disciplinary guidelines and procedures applicable to breaches of such policy
+      * and regulations, as contained in the website
+      * http://www.cuhk.edu.hk/policy/academichonesty/
+      *
+      * Assignment 1
+      * Name : Wang Wei Xiao
+      * Student ID : 1155141608
+      * Email Addr : 1155141608@cse.cuhk.edu.hk
+      *
+      ******************************************************************
+              IDENTIFICATION DIVISION.
+       PROGRAM-ID. ATMS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER ASSIGN TO  "master.txt"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ATMDEF ASSIGN TO "atmdef.txt"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-ATMDEF-FS.
+           SELECT TRANS-OUT ASSIGN TO DYNAMIC WS-TRANS-FILENAME
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-TRANS-FS.
+           SELECT LOCKOUT ASSIGN TO "lockout.txt"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-LOCK-FS.
+           SELECT LOCKOUTNEW ASSIGN TO "lockout.txt.new"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BUSDATE ASSIGN TO "businessdate.txt"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-BUSDATE-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MASTER.
+           COPY "master.cpy" REPLACING ==:REC:== BY ==ACCOUNT==.
+
+       FD  ATMDEF.
+           COPY "atmdef.cpy" REPLACING ==:REC:== BY ==ATM-DEF-REC==.
+
+       FD  TRANS-OUT.
+           COPY "trans.cpy" REPLACING ==:REC:== BY ==TRANS-REC==.
+
+       FD  LOCKOUT.
+           COPY "lockout.cpy" REPLACING ==:REC:== BY ==LOCK-REC==.
+
+       FD  LOCKOUTNEW.
+           COPY "lockout.cpy" REPLACING ==:REC:== BY ==LOCK-REC-NEW==.
+
+       FD  BUSDATE.
+           COPY "busdate.cpy" REPLACING ==:REC:== BY ==BUSDATE-REC==.
+
+       WORKING-STORAGE SECTION.
+
+       01  INP PIC X(1)   VALUE "0".
+       01  TS PIC 9(5)   VALUE 0.
+       01  EOF PIC 9(1)   VALUE 0.
+       01  ACTION_TYPE PIC X(1)   VALUE "0".
+       01  ATMID PIC X(4)  VALUE "0".
+       01  ATM-ID-INPUT PIC X(4)  VALUE SPACES.
+       01  INP_ACCOUNT PIC X(16)  VALUE "0".
+       01  INP_PWD PIC X(6)  VALUE "0".
+       01  AMOUNT PIC 9(13)V9(2)  VALUE 0.
+       01  USER_ACCOUNT.
+           02 HOLDER PIC X(20)   VALUE "0".
+           02 AID PIC X(16)   VALUE "0".
+           02 PWD PIC X(6)   VALUE "0".
+           02 BALANCE PIC S9(15)   VALUE 0.
+       01  TARGET_ACCOUNT.
+           02 AID PIC X(16)   VALUE "0".
+
+      * --- ATM roster (request 000): loaded once at start-up so
+      * onboarding a new terminal is a data change to atmdef.txt, not
+      * a code change here. ---
+       01  ATM-TABLE.
+           02 ATM-ENTRY OCCURS 20 TIMES INDEXED BY ATM-IDX.
+              03 TBL-ATM-ID PIC X(4).
+              03 TBL-ATM-FILE PIC X(30).
+       01  ATM-COUNT PIC 9(3)  VALUE 0.
+       01  WS-MATCH-IDX PIC 9(3)  VALUE 0.
+       01  WS-SUBS PIC 9(3)  VALUE 0.
+       01  WS-TRANS-BASE PIC X(30)  VALUE SPACES.
+       01  WS-TRANS-FILENAME PIC X(30)  VALUE SPACES.
+       01  WS-TRANS-FS PIC X(2)  VALUE "00".
+       01  WS-BUSDATE-FS PIC X(2)  VALUE "00".
+       01  WS-ATMDEF-FS PIC X(2)  VALUE "00".
+
+      * --- durable per-business-day transaction log (request 003):
+      * the file is named BASE-YYYYMMDD.txt and opened EXTEND so an
+      * ATMS restart appends instead of truncating, and TS is primed
+      * from the highest TIMESTAMP already on disk for today instead
+      * of always starting at 0. ---
+       01  WS-TODAY PIC 9(8)  VALUE 0.
+       01  WS-CANDIDATE-TS PIC 9(5)  VALUE 0.
+
+      * --- lockout after repeated bad PINs (request 005): lockout.txt
+      * is a small file, one row per AID that has ever had a bad
+      * attempt, kept in sync with the same copy-through-and-swap
+      * idiom maint.cbl uses for master.txt (COBOL can't update a
+      * LINE SEQUENTIAL record in place or rename a file directly). ---
+       01  WS-LOCK-FS PIC X(2)  VALUE "00".
+       01  WS-LOCK-FOUND PIC 9(1)  VALUE 0.
+       01  WS-LOCK-FOUND2 PIC 9(1)  VALUE 0.
+       01  WS-LOCK-EOF2 PIC 9(1)  VALUE 0.
+       01  WS-LOCK-STATUS PIC X(1)  VALUE "N".
+       01  WS-LOCK-MODE PIC X(4)  VALUE SPACES.
+       01  WS-LOCK-RETURN PIC X(1)  VALUE SPACES.
+
+      * --- bill payment (request 007) ---
+       01  INP_BILLERID PIC X(10)  VALUE SPACES.
+
+
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           DISPLAY "##############################################"
+           DISPLAY "##         GRINGOTTS WIZARDING BANK         ##"
+           DISPLAY "##                 WELCOME                  ##"
+           DISPLAY "##############################################"
+           GO TO LOAD_ATM_DEFS.
+
+       LOAD_ATM_DEFS.
+           MOVE 0 TO ATM-COUNT.
+           OPEN INPUT ATMDEF.
+           IF WS-ATMDEF-FS NOT = "00" THEN
+               GO TO CHOOSE_ATM
+           END-IF.
+           GO TO LOAD_ATM_DEFS_LOOP.
+
+      * --- "INT " is a reserved roster ID for the batch-only interest
+      * accrual run (request 009), not a real teller terminal - it is
+      * skipped here so it never shows up in CHOOSE_ATM's list or can
+      * be selected to post a customer-initiated deposit/withdrawal
+      * into interest's own transaction file. ---
+       LOAD_ATM_DEFS_LOOP.
+           READ ATMDEF INTO ATM-DEF-REC
+               AT END
+                   CLOSE ATMDEF
+                   GO TO CHOOSE_ATM
+           END-READ.
+           IF ATM-ID OF ATM-DEF-REC = "INT " THEN
+               GO TO LOAD_ATM_DEFS_LOOP
+           END-IF.
+           IF ATM-COUNT >= 20 THEN
+               DISPLAY " ATM ROSTER FULL - IGNORING "
+                   ATM-ID OF ATM-DEF-REC
+               GO TO LOAD_ATM_DEFS_LOOP
+           END-IF.
+           ADD 1 TO ATM-COUNT.
+           SET ATM-IDX TO ATM-COUNT.
+           MOVE ATM-ID OF ATM-DEF-REC TO TBL-ATM-ID(ATM-IDX).
+           MOVE ATM-TRANS-BASE OF ATM-DEF-REC TO TBL-ATM-FILE(ATM-IDX).
+           GO TO LOAD_ATM_DEFS_LOOP.
+
+       CHOOSE_ATM.
+           DISPLAY "PLEASE CHOOSE THE ATM"
+           DISPLAY "AVAILABLE TERMINALS:"
+           MOVE 1 TO WS-SUBS.
+           GO TO SHOW_ATM_LIST.
+
+       SHOW_ATM_LIST.
+           IF WS-SUBS > ATM-COUNT THEN
+               GO TO CHOOSE_ATM_INPUT
+           END-IF.
+           SET ATM-IDX TO WS-SUBS.
+           DISPLAY "  " TBL-ATM-ID(ATM-IDX).
+           ADD 1 TO WS-SUBS.
+           GO TO SHOW_ATM_LIST.
+
+       CHOOSE_ATM_INPUT.
+           ACCEPT ATM-ID-INPUT FROM SYSIN.
+           MOVE 0 TO WS-MATCH-IDX.
+           MOVE 1 TO WS-SUBS.
+           GO TO MATCH_ATM.
+
+       MATCH_ATM.
+           IF WS-SUBS > ATM-COUNT THEN
+               GO TO MATCH_ATM_DONE
+           END-IF.
+           SET ATM-IDX TO WS-SUBS.
+           IF TBL-ATM-ID(ATM-IDX) = ATM-ID-INPUT THEN
+               MOVE WS-SUBS TO WS-MATCH-IDX
+           END-IF.
+           ADD 1 TO WS-SUBS.
+           GO TO MATCH_ATM.
+
+       MATCH_ATM_DONE.
+           IF WS-MATCH-IDX = 0 THEN
+               DISPLAY "INVALID INPUT"
+               GO TO CHOOSE_ATM
+           END-IF.
+           SET ATM-IDX TO WS-MATCH-IDX.
+           MOVE TBL-ATM-ID(ATM-IDX) TO ATMID.
+           MOVE TBL-ATM-FILE(ATM-IDX) TO WS-TRANS-BASE.
+           GO TO BUILD_TRANS_FILENAME.
+
+      * --- request 003: BASE-YYYYMMDD.txt, rebuilt every time an ATM
+      * is (re)selected so the date always reflects "today". ---
+       BUILD_TRANS_FILENAME.
+           GO TO GET_BUSINESS_DATE.
+
+      * --- businessdate.txt lets an overnight CENTRAL run agree with
+      * ATMS on which day's files to use even if the OS clock has
+      * already rolled over to tomorrow; no override file just means
+      * "today", the normal case. ---
+       GET_BUSINESS_DATE.
+           OPEN INPUT BUSDATE.
+           IF WS-BUSDATE-FS NOT = "00" THEN
+               ACCEPT WS-TODAY FROM DATE YYYYMMDD
+               GO TO BUILD_TRANS_FILENAME_DONE
+           END-IF.
+           READ BUSDATE INTO BUSDATE-REC
+               AT END
+                   MOVE 0 TO BUS-DATE IN BUSDATE-REC
+           END-READ.
+           CLOSE BUSDATE.
+           IF BUS-DATE IN BUSDATE-REC = 0 THEN
+               ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           ELSE
+               MOVE BUS-DATE IN BUSDATE-REC TO WS-TODAY
+           END-IF.
+           GO TO BUILD_TRANS_FILENAME_DONE.
+
+       BUILD_TRANS_FILENAME_DONE.
+           STRING WS-TRANS-BASE DELIMITED BY SPACE
+                  "-" DELIMITED BY SIZE
+                  WS-TODAY DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+                  INTO WS-TRANS-FILENAME.
+           GO TO SCAN_TRANS_FOR_TS.
+
+      * --- request 003: prime TS from the highest TIMESTAMP already
+      * written to today's file, so a restart doesn't reuse sequence
+      * numbers. No file yet today (FILE STATUS NOT = "00" on OPEN
+      * INPUT) just means TS starts at 0, same as before. ---
+       SCAN_TRANS_FOR_TS.
+           MOVE 0 TO TS.
+           OPEN INPUT TRANS-OUT.
+           IF WS-TRANS-FS NOT = "00" THEN
+               GO TO INPUT_ACC
+           END-IF.
+           GO TO SCAN_TRANS_FOR_TS_LOOP.
+
+       SCAN_TRANS_FOR_TS_LOOP.
+           READ TRANS-OUT INTO TRANS-REC
+               AT END
+                   CLOSE TRANS-OUT
+                   GO TO INPUT_ACC
+           END-READ.
+           COMPUTE WS-CANDIDATE-TS = TIMESTAMP IN TRANS-REC + 1.
+           IF WS-CANDIDATE-TS > TS THEN
+               MOVE WS-CANDIDATE-TS TO TS
+           END-IF.
+           GO TO SCAN_TRANS_FOR_TS_LOOP.
+
+
+       INPUT_ACC.
+           DISPLAY "ACCOUNT"
+           ACCEPT INP_ACCOUNT FROM SYSIN.
+           GO TO CHECK_LOCKOUT.
+
+      * --- request 005: an AID with three consecutive bad passwords
+      * is locked out before we even ask for a password again, until
+      * an operator clears it (see MAINT's "U" action). ---
+       CHECK_LOCKOUT.
+           MOVE "N" TO WS-LOCK-STATUS.
+           OPEN INPUT LOCKOUT.
+           IF WS-LOCK-FS NOT = "00" THEN
+               GO TO ASK_PWD
+           END-IF.
+           GO TO CHECK_LOCKOUT_LOOP.
+
+       CHECK_LOCKOUT_LOOP.
+           READ LOCKOUT INTO LOCK-REC
+               AT END
+                   CLOSE LOCKOUT
+                   GO TO ASK_PWD
+           END-READ.
+           IF LCK-AID IN LOCK-REC = INP_ACCOUNT THEN
+               MOVE LCK-LOCKED IN LOCK-REC TO WS-LOCK-STATUS
+               CLOSE LOCKOUT
+               GO TO ASK_PWD
+           END-IF.
+           GO TO CHECK_LOCKOUT_LOOP.
+
+       ASK_PWD.
+           IF WS-LOCK-STATUS = "Y" THEN
+               DISPLAY " ACCOUNT LOCKED - SEE OPERATOR TO RESET"
+               GO TO CHOOSE_ATM
+           END-IF.
+           DISPLAY "PASSWORD"
+           ACCEPT INP_PWD FROM SYSIN.
+           OPEN INPUT MASTER.
+           GO TO FIND_ACCOUNT.
+
+
+       FIND_ACCOUNT.
+           READ MASTER INTO ACCOUNT
+               AT END
+                  DISPLAY " INCORRECT ACCOUNT/PASSWORD"
+                  MOVE 1 TO EOF
+               END-READ.
+
+           IF EOF = 1 THEN
+               CLOSE MASTER
+               MOVE "INC " TO WS-LOCK-MODE
+               MOVE "F" TO WS-LOCK-RETURN
+               GO TO REWRITE_LOCKOUT
+           END-IF.
+
+           IF AID IN ACCOUNT = INP_ACCOUNT AND PWD IN ACCOUNT = INP_PWD
+                   AND ACCT-STATUS IN ACCOUNT = "C" THEN
+               DISPLAY " ACCOUNT CLOSED - SEE OPERATOR"
+               CLOSE MASTER
+               GO TO CHOOSE_ATM
+           END-IF.
+
+           IF AID IN ACCOUNT = INP_ACCOUNT AND PWD IN ACCOUNT = INP_PWD
+                   AND BALANCE IN ACCOUNT >= 0 THEN
+               CLOSE MASTER
+               MOVE HOLDER IN ACCOUNT TO HOLDER IN USER_ACCOUNT
+               MOVE AID IN ACCOUNT TO AID IN USER_ACCOUNT
+               MOVE BALANCE IN ACCOUNT TO BALANCE IN USER_ACCOUNT
+               MOVE "RSET" TO WS-LOCK-MODE
+               MOVE "S" TO WS-LOCK-RETURN
+               GO TO REWRITE_LOCKOUT
+           END-IF.
+
+           IF AID IN ACCOUNT = INP_ACCOUNT AND PWD IN ACCOUNT = INP_PWD
+                   AND BALANCE IN ACCOUNT < 0 THEN
+               DISPLAY " NEGATIVE REMAINS TRANSACTION ABORT"
+               CLOSE MASTER
+               GO TO CHOOSE_ATM
+           END-IF.
+
+           GO TO FIND_ACCOUNT.
+
+      * --- request 005: a single copy-through-and-swap pass over
+      * lockout.txt, the same shape as maint.cbl's REWRITE_MASTER.
+      * WS-LOCK-MODE = "INC " bumps LCK-FAILCOUNT (and locks at 3);
+      * anything else resets it to 0/unlocked after a good login. An
+      * AID with no lockout.txt row yet only gets one appended on its
+      * first bad attempt. ---
+       REWRITE_LOCKOUT.
+           MOVE 0 TO WS-LOCK-EOF2.
+           MOVE 0 TO WS-LOCK-FOUND2.
+           OPEN OUTPUT LOCKOUTNEW.
+           OPEN INPUT LOCKOUT.
+           IF WS-LOCK-FS NOT = "00" THEN
+               GO TO REWRITE_LOCKOUT_DONE
+           END-IF.
+           GO TO REWRITE_LOCKOUT_LOOP.
+
+       REWRITE_LOCKOUT_LOOP.
+           READ LOCKOUT INTO LOCK-REC
+               AT END
+                   MOVE 1 TO WS-LOCK-EOF2
+           END-READ.
+           IF WS-LOCK-EOF2 = 1 THEN
+               CLOSE LOCKOUT
+               GO TO REWRITE_LOCKOUT_DONE
+           END-IF.
+           IF LCK-AID IN LOCK-REC = INP_ACCOUNT THEN
+               MOVE 1 TO WS-LOCK-FOUND2
+               IF WS-LOCK-MODE = "INC " THEN
+                   ADD 1 TO LCK-FAILCOUNT IN LOCK-REC
+                   IF LCK-FAILCOUNT IN LOCK-REC >= 3 THEN
+                       MOVE "Y" TO LCK-LOCKED IN LOCK-REC
+                       DISPLAY " ACCOUNT LOCKED AFTER 3 BAD ATTEMPTS"
+                   END-IF
+               ELSE
+                   MOVE 0 TO LCK-FAILCOUNT IN LOCK-REC
+                   MOVE "N" TO LCK-LOCKED IN LOCK-REC
+               END-IF
+           END-IF.
+           MOVE LOCK-REC TO LOCK-REC-NEW.
+           WRITE LOCK-REC-NEW.
+           GO TO REWRITE_LOCKOUT_LOOP.
+
+       REWRITE_LOCKOUT_DONE.
+           IF WS-LOCK-FOUND2 = 0 AND WS-LOCK-MODE = "INC " THEN
+               MOVE SPACES TO LOCK-REC-NEW
+               MOVE INP_ACCOUNT TO LCK-AID IN LOCK-REC-NEW
+               MOVE 1 TO LCK-FAILCOUNT IN LOCK-REC-NEW
+               MOVE "N" TO LCK-LOCKED IN LOCK-REC-NEW
+               WRITE LOCK-REC-NEW
+           END-IF.
+           CLOSE LOCKOUTNEW.
+           CALL "SYSTEM" USING "mv lockout.txt.new lockout.txt".
+           IF WS-LOCK-RETURN = "F" THEN
+               GO TO INPUT_ACC
+           END-IF.
+           GO TO CHOOSE_TYPE.
+
+       CHOOSE_TYPE.
+           DISPLAY " PLEASE CHOOSE YOUR SERVICE"
+           DISPLAY " PRESS D FOR DEPOSIT"
+           DISPLAY " PRESS W FOR WITHDRAW"
+           DISPLAY " PRESS T FOR TRANSFER"
+           DISPLAY " PRESS B FOR BALANCE INQUIRY"
+           DISPLAY " PRESS P FOR BILL PAYMENT"
+           ACCEPT INP FROM SYSIN.
+
+           IF INP = 'D' THEN
+               MOVE 'D' TO ACTION_TYPE
+               GO TO DEPOSIT
+           END-IF.
+
+           IF INP = 'W' THEN
+               MOVE 'W' TO ACTION_TYPE
+               GO TO WITHDRAW
+           END-IF.
+
+           IF INP = 'T' THEN
+               MOVE 'T' TO ACTION_TYPE
+               GO TO TRANSFER
+           END-IF.
+
+           IF INP = 'B' THEN
+               GO TO DISPLAY_BALANCE
+           END-IF.
+
+           IF INP = 'P' THEN
+               MOVE 'P' TO ACTION_TYPE
+               GO TO BILL_PAYMENT
+           END-IF.
+
+           DISPLAY " INVALID INPUT"
+           GO TO CHOOSE_TYPE.
+
+      * --- balance inquiry (request 001): read-only, so it returns
+      * straight to ASK_CONTINUE without ever going through PRINT_DATA
+      * and posting a transaction record. ---
+       DISPLAY_BALANCE.
+           DISPLAY " HOLDER: " HOLDER IN USER_ACCOUNT.
+           DISPLAY " BALANCE: " BALANCE IN USER_ACCOUNT.
+           GO TO ASK_CONTINUE.
+
+
+
+       DEPOSIT.
+           DISPLAY " AMOUNT"
+           ACCEPT AMOUNT FROM SYSIN.
+           IF AMOUNT <0 THEN
+               DISPLAY " INVALID INPUT"
+               GO TO DEPOSIT
+           END-IF.
+           GO TO PRINT_DATA.
+
+       WITHDRAW.
+           DISPLAY " AMOUNT"
+           ACCEPT AMOUNT FROM SYSIN.
+
+           IF AMOUNT <0 THEN
+                DISPLAY " INVALID INPUT"
+               GO TO WITHDRAW
+           END-IF.
+           IF AMOUNT > BALANCE IN USER_ACCOUNT THEN
+               DISPLAY " INSUFFICIENT BALANCE"
+               GO TO WITHDRAW
+           END-IF.
+           GO TO PRINT_DATA.
+
+       TRANSFER.
+           DISPLAY " TARGET ACCOUNT"
+           ACCEPT INP_ACCOUNT FROM SYSIN.
+           IF INP_ACCOUNT = AID IN USER_ACCOUNT THEN
+               DISPLAY " YOU CANNOT TRANSFER TO YOURSELF"
+               GO TO TRANSFER
+           END-IF.
+
+           IF AMOUNT > BALANCE IN USER_ACCOUNT THEN
+               DISPLAY " INSUFFICIENT BALANCE"
+               GO TO TRANSFER
+           END-IF.
+           MOVE INP_ACCOUNT TO AID IN TARGET_ACCOUNT.
+           GO TO PRINT_DATA.
+
+      * --- bill payment (request 007): debits BALANCE IN USER_ACCOUNT
+      * the same way WITHDRAW does, but posts a 'P' record carrying the
+      * biller ID so CENTRAL's UPDATE_BALANCE can route it to a separate
+      * biller-settlement file in addition to the normal posting. ---
+       BILL_PAYMENT.
+           DISPLAY " BILLER ID"
+           ACCEPT INP_BILLERID FROM SYSIN.
+           DISPLAY " AMOUNT"
+           ACCEPT AMOUNT FROM SYSIN.
+
+           IF AMOUNT <0 THEN
+               DISPLAY " INVALID INPUT"
+               GO TO BILL_PAYMENT
+           END-IF.
+           IF AMOUNT > BALANCE IN USER_ACCOUNT THEN
+               DISPLAY " INSUFFICIENT BALANCE"
+               GO TO BILL_PAYMENT
+           END-IF.
+           GO TO PRINT_DATA.
+
+      * --- one shared TRANS-OUT file, dynamically assigned per ATM
+      * from the roster (request 000) instead of a TRANS711/TRANS713
+      * pair wired to ATMID = "1"/"2". Opened EXTEND (request 003) so
+      * today's file is appended to across ATMS restarts; OPEN EXTEND
+      * fails with FILE STATUS 35 the first time the file is created
+      * today, so that case falls back to OPEN OUTPUT. ---
+       PRINT_DATA.
+           OPEN EXTEND TRANS-OUT.
+           IF WS-TRANS-FS = "35" THEN
+               OPEN OUTPUT TRANS-OUT
+           END-IF.
+           MOVE SPACES TO TRANS-REC.
+           MOVE AID IN USER_ACCOUNT TO AID IN TRANS-REC.
+
+           IF ACTION_TYPE = 'D' THEN
+              MOVE 'D' TO ACT IN TRANS-REC
+           END-IF.
+           IF ACTION_TYPE = 'W' OR ACTION_TYPE = 'T' THEN
+              MOVE 'W' TO ACT IN TRANS-REC
+           END-IF.
+           IF ACTION_TYPE = 'P' THEN
+              MOVE 'P' TO ACT IN TRANS-REC
+              MOVE INP_BILLERID TO BILLERID IN TRANS-REC
+           END-IF.
+
+           MOVE AMOUNT TO MONEY IN TRANS-REC.
+           MOVE TS TO TIMESTAMP IN TRANS-REC.
+           WRITE TRANS-REC.
+
+           ADD 1 TO TS.
+
+           IF ACTION_TYPE = 'T' THEN
+              MOVE AID IN TARGET_ACCOUNT TO AID IN TRANS-REC
+              MOVE 'D' TO ACT IN TRANS-REC
+              MOVE AMOUNT TO MONEY IN TRANS-REC
+              MOVE TS TO TIMESTAMP IN TRANS-REC
+              WRITE TRANS-REC
+              ADD 1 TO TS
+           END-IF.
+
+           CLOSE TRANS-OUT.
+
+           GO TO ASK_CONTINUE.
+
+           ASK_CONTINUE.
+               DISPLAY" CONTINUE"
+               ACCEPT INP FROM SYSIN.
+               IF INP NOT = 'Y' AND INP NOT = 'N' THEN
+                   DISPLAY " INVALID INPUT"
+                   GO TO ASK_CONTINUE
+               END-IF.
+               IF INP ='Y' THEN
+                   GO TO CHOOSE_ATM
+               END-IF.
+               IF INP = 'N' THEN
+                   STOP RUN
+               END-IF.
+
+
+           STOP RUN.
+       END PROGRAM ATMS.
