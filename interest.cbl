@@ -0,0 +1,283 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: monthly interest accrual batch against master.txt.
+      *          Reads MASTER to see who qualifies and posts the
+      *          accrual for each as a transaction record, the same
+      *          way a deposit at an ATM is posted. INTEREST does not
+      *          rewrite master.txt itself: exactly like a normal ATM,
+      *          it only produces a dated transaction file, and the
+      *          next run of CENTRAL's end-of-day batch is what folds
+      *          the accrual into master.txt via its existing
+      *          UPDATEMASTER2/UPDATE_BALANCE posting logic. Keeping a
+      *          single program (CENTRAL) responsible for ever writing
+      *          master.txt avoids the accrual being applied twice -
+      *          once here and again when CENTRAL sweeps the posted
+      *          transaction file.
+      * Tectonics: cobc
+      *
+      ******************************************************************
+              IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTEREST.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER ASSIGN TO "master.txt"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ATMDEF ASSIGN TO "atmdef.txt"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-ATMDEF-FS.
+           SELECT TRANS-OUT ASSIGN TO DYNAMIC WS-TRANS-FILENAME
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-TRANS-FS.
+           SELECT BUSDATE ASSIGN TO "businessdate.txt"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-BUSDATE-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MASTER.
+           COPY "master.cpy" REPLACING ==:REC:== BY ==ACCOUNT==.
+
+       FD  ATMDEF.
+           COPY "atmdef.cpy" REPLACING ==:REC:== BY ==ATM-DEF-REC==.
+
+       FD  TRANS-OUT.
+           COPY "trans.cpy" REPLACING ==:REC:== BY ==TRANS-REC==.
+
+       FD  BUSDATE.
+           COPY "busdate.cpy" REPLACING ==:REC:== BY ==BUSDATE-REC==.
+
+       WORKING-STORAGE SECTION.
+
+       01  EOF PIC 9(1)  VALUE 0.
+       01  WS-INTEREST-RATE PIC V99  VALUE .01.
+       01  WS-INTEREST-AMT PIC 9(7)  VALUE 0.
+       01  WS-TS PIC 9(5)  VALUE 0.
+       01  WS-TODAY PIC 9(8)  VALUE 0.
+
+      * --- posts the accrual through the same roster-driven audit
+      * trail as ATMS (request 000): a reserved pseudo-ATM "INT " is
+      * looked up in atmdef.txt the same way a real terminal is, so
+      * CENTRAL's next end-of-day run sweeps interest-YYYYMMDD.txt into
+      * transSorted.txt right alongside 711/713 with no special-casing
+      * (ATMS itself refuses to let a customer select "INT ", so it
+      * can only ever be fed by this program). An operator who hasn't
+      * yet onboarded "INT " into atmdef.txt still gets a transaction
+      * file written; it just falls back to a fixed "interest" base
+      * name, and nothing sweeps it into CENTRAL until "INT " is
+      * onboarded. ---
+       01  WS-TRANS-BASE PIC X(30)  VALUE "interest".
+       01  WS-TRANS-FILENAME PIC X(30)  VALUE SPACES.
+       01  WS-TRANS-FS PIC X(2)  VALUE "00".
+       01  WS-ATMDEF-FS PIC X(2)  VALUE "00".
+       01  WS-BUSDATE-FS PIC X(2)  VALUE "00".
+       01  WS-FOUND-ATM PIC 9(1)  VALUE 0.
+
+       01  ATM-TABLE.
+           02 ATM-ENTRY OCCURS 20 TIMES INDEXED BY ATM-IDX.
+              03 TBL-ATM-ID PIC X(4).
+              03 TBL-ATM-FILE PIC X(30).
+       01  ATM-COUNT PIC 9(3)  VALUE 0.
+       01  WS-SUBS PIC 9(3)  VALUE 0.
+
+      * --- same-day idempotency: a rerun (operator mistake, or retry
+      * after a crash) must not post a second accrual for an account
+      * already in today's file, since a duplicate 'D' transaction
+      * would double-credit interest without tripping request 004's
+      * reconciliation (both sides of that check are computed from the
+      * same doubled TRANSS records). Loaded once up front, same
+      * "roster read into a table" shape as ATM-TABLE above. ---
+       01  ACCRUED-TABLE.
+           02 ACCRUED-ENTRY OCCURS 500 TIMES INDEXED BY ACCRUED-IDX.
+              03 TBL-ACCRUED-AID PIC X(16).
+       01  ACCRUED-COUNT PIC 9(3)  VALUE 0.
+       01  WS-ALREADY-ACCRUED PIC 9(1)  VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           DISPLAY "##############################################"
+           DISPLAY "##     GRINGOTTS WIZARDING BANK - MONTHLY    ##"
+           DISPLAY "##           INTEREST ACCRUAL RUN            ##"
+           DISPLAY "##############################################"
+           GO TO LOAD_ATM_DEFS.
+
+       LOAD_ATM_DEFS.
+           MOVE 0 TO ATM-COUNT.
+           OPEN INPUT ATMDEF.
+           IF WS-ATMDEF-FS NOT = "00" THEN
+               GO TO LOAD_ATM_DEFS_DONE
+           END-IF.
+           GO TO LOAD_ATM_DEFS_LOOP.
+
+       LOAD_ATM_DEFS_LOOP.
+           READ ATMDEF INTO ATM-DEF-REC
+               AT END
+                   CLOSE ATMDEF
+                   GO TO LOAD_ATM_DEFS_DONE
+           END-READ.
+           IF ATM-COUNT >= 20 THEN
+               DISPLAY " ATM ROSTER FULL - IGNORING "
+                   ATM-ID OF ATM-DEF-REC
+               GO TO LOAD_ATM_DEFS_LOOP
+           END-IF.
+           ADD 1 TO ATM-COUNT.
+           SET ATM-IDX TO ATM-COUNT.
+           MOVE ATM-ID OF ATM-DEF-REC TO TBL-ATM-ID(ATM-IDX).
+           MOVE ATM-TRANS-BASE OF ATM-DEF-REC TO TBL-ATM-FILE(ATM-IDX).
+           GO TO LOAD_ATM_DEFS_LOOP.
+
+       LOAD_ATM_DEFS_DONE.
+           MOVE 1 TO WS-SUBS.
+           GO TO MATCH_INTEREST_ATM.
+
+       MATCH_INTEREST_ATM.
+           IF WS-SUBS > ATM-COUNT THEN
+               GO TO BUILD_TRANS_FILENAME
+           END-IF.
+           SET ATM-IDX TO WS-SUBS.
+           IF TBL-ATM-ID(ATM-IDX) = "INT " THEN
+               MOVE TBL-ATM-FILE(ATM-IDX) TO WS-TRANS-BASE
+               MOVE 1 TO WS-FOUND-ATM
+               GO TO BUILD_TRANS_FILENAME
+           END-IF.
+           ADD 1 TO WS-SUBS.
+           GO TO MATCH_INTEREST_ATM.
+
+      * --- same date-stamped, append-across-restart idiom as ATMS's
+      * BUILD_TRANS_FILENAME/PRINT_DATA (request 003). The file is
+      * first scanned (read-only) for AIDs already accrued today,
+      * same "prime state from what's already on disk" idea as ATMS's
+      * SCAN_TRANS_FOR_TS, before it's reopened for appending. ---
+       BUILD_TRANS_FILENAME.
+           GO TO GET_BUSINESS_DATE.
+
+      * --- businessdate.txt lets this run agree with ATMS/CENTRAL on
+      * which day's dated files to use even if it happens to run after
+      * local midnight; no override file just means "today", the
+      * normal same-day case. ---
+       GET_BUSINESS_DATE.
+           OPEN INPUT BUSDATE.
+           IF WS-BUSDATE-FS NOT = "00" THEN
+               ACCEPT WS-TODAY FROM DATE YYYYMMDD
+               GO TO BUILD_TRANS_FILENAME_DONE
+           END-IF.
+           READ BUSDATE INTO BUSDATE-REC
+               AT END
+                   MOVE 0 TO BUS-DATE IN BUSDATE-REC
+           END-READ.
+           CLOSE BUSDATE.
+           IF BUS-DATE IN BUSDATE-REC = 0 THEN
+               ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           ELSE
+               MOVE BUS-DATE IN BUSDATE-REC TO WS-TODAY
+           END-IF.
+           GO TO BUILD_TRANS_FILENAME_DONE.
+
+       BUILD_TRANS_FILENAME_DONE.
+           STRING WS-TRANS-BASE DELIMITED BY SPACE
+                  "-" DELIMITED BY SIZE
+                  WS-TODAY DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+                  INTO WS-TRANS-FILENAME.
+           GO TO SCAN_TODAYS_ACCRUALS.
+
+       SCAN_TODAYS_ACCRUALS.
+           MOVE 0 TO ACCRUED-COUNT.
+           OPEN INPUT TRANS-OUT.
+           IF WS-TRANS-FS NOT = "00" THEN
+               GO TO OPEN_TRANS_FOR_WRITE
+           END-IF.
+           GO TO SCAN_TODAYS_ACCRUALS_LOOP.
+
+       SCAN_TODAYS_ACCRUALS_LOOP.
+           READ TRANS-OUT INTO TRANS-REC
+               AT END
+                   CLOSE TRANS-OUT
+                   GO TO OPEN_TRANS_FOR_WRITE
+           END-READ.
+           IF ACCRUED-COUNT >= 500 THEN
+               DISPLAY " ACCRUED TABLE FULL - IGNORING "
+                   AID IN TRANS-REC
+               GO TO SCAN_TODAYS_ACCRUALS_LOOP
+           END-IF.
+           ADD 1 TO ACCRUED-COUNT.
+           SET ACCRUED-IDX TO ACCRUED-COUNT.
+           MOVE AID IN TRANS-REC TO TBL-ACCRUED-AID(ACCRUED-IDX).
+           GO TO SCAN_TODAYS_ACCRUALS_LOOP.
+
+       OPEN_TRANS_FOR_WRITE.
+           OPEN EXTEND TRANS-OUT.
+           IF WS-TRANS-FS = "35" THEN
+               OPEN OUTPUT TRANS-OUT
+           END-IF.
+           GO TO ACCRUE_INTEREST.
+
+       ACCRUE_INTEREST.
+           MOVE 0 TO EOF.
+           OPEN INPUT MASTER.
+           GO TO ACCRUE_INTEREST_LOOP.
+
+      * --- reads MASTER only to decide who qualifies and how much;
+      * the balance itself is left untouched here (see the program
+      * banner comment) - CENTRAL's own posting logic is what will
+      * apply WS-INTEREST-AMT to BALANCE once this transaction file
+      * is swept into its normal batch. An account with no accrual
+      * (BALANCE not positive, already closed, an interest amount that
+      * rounds to zero, or one already accrued today) gets no
+      * transaction record at all. ---
+       ACCRUE_INTEREST_LOOP.
+           READ MASTER INTO ACCOUNT
+               AT END
+                   MOVE 1 TO EOF
+           END-READ.
+           IF EOF = 1 THEN
+               GO TO ACCRUE_INTEREST_DONE
+           END-IF.
+           MOVE 0 TO WS-INTEREST-AMT.
+           IF BALANCE IN ACCOUNT > 0 AND ACCT-STATUS IN ACCOUNT
+                   NOT = "C" THEN
+               COMPUTE WS-INTEREST-AMT ROUNDED =
+                   BALANCE IN ACCOUNT * WS-INTEREST-RATE
+           END-IF.
+           IF WS-INTEREST-AMT > 0 THEN
+               MOVE 0 TO WS-ALREADY-ACCRUED
+               MOVE 1 TO WS-SUBS
+               GO TO ACCRUED_CHECK
+           END-IF.
+           GO TO ACCRUE_INTEREST_LOOP.
+
+      * --- linear scan of today's already-posted AIDs, same shape as
+      * ATMS's MATCH_ATM. ---
+       ACCRUED_CHECK.
+           IF WS-SUBS > ACCRUED-COUNT THEN
+               GO TO ACCRUED_CHECK_DONE
+           END-IF.
+           SET ACCRUED-IDX TO WS-SUBS.
+           IF TBL-ACCRUED-AID(ACCRUED-IDX) = AID IN ACCOUNT THEN
+               MOVE 1 TO WS-ALREADY-ACCRUED
+               GO TO ACCRUED_CHECK_DONE
+           END-IF.
+           ADD 1 TO WS-SUBS.
+           GO TO ACCRUED_CHECK.
+
+       ACCRUED_CHECK_DONE.
+           IF WS-ALREADY-ACCRUED = 1 THEN
+               GO TO ACCRUE_INTEREST_LOOP
+           END-IF.
+           MOVE SPACES TO TRANS-REC.
+           MOVE AID IN ACCOUNT TO AID IN TRANS-REC.
+           MOVE 'D' TO ACT IN TRANS-REC.
+           MOVE WS-INTEREST-AMT TO MONEY IN TRANS-REC.
+           MOVE WS-TS TO TIMESTAMP IN TRANS-REC.
+           WRITE TRANS-REC.
+           ADD 1 TO WS-TS.
+           GO TO ACCRUE_INTEREST_LOOP.
+
+       ACCRUE_INTEREST_DONE.
+           CLOSE MASTER.
+           CLOSE TRANS-OUT.
+           DISPLAY " INTEREST ACCRUAL COMPLETE".
+           STOP RUN.
+       END PROGRAM INTEREST.
