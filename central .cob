@@ -1,316 +1,776 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      * CSCI3180 Principles of Programming Languages
-      *
-      * --- Declaration ---
-      *
-      * I declare that the assignment here submitted is original except for source
-      * material explicitly acknowledged. I also acknowledge that I am aware of
-      * University policy and regulations on honesty in academic work, and of the
-      * disciplinary guidelines and procedures applicable to breaches of such policy
-      * and regulations, as contained in the website
-      * http://www.cuhk.edu.hk/policy/academichonesty/
-      *
-      * Assignment 1
-      * Name : Wang Wei Xiao
-      * Student ID : 1155141608
-      * Email Addr : 1155141608@cse.cuhk.edu.hk
-      *
-      ******************************************************************
-              IDENTIFICATION DIVISION.
-       PROGRAM-ID. CENTRAL.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT MASTER ASSIGN TO  "master.txt"
-                  ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT TRANS711 ASSIGN TO "trans711.txt"
-                  ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT TRANS713 ASSIGN TO "trans713.txt"
-                  ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT TRANSS711 ASSIGN TO "transSorted711.txt"
-                  ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT TRANSS713 ASSIGN TO "transSorted713.txt"
-                  ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT TRANSS ASSIGN TO "transSorted.txt"
-                  ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT UMASTER ASSIGN TO "updatedMaster.txt"
-                  ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT NEGR ASSIGN TO "negReport.txt"
-                  ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT WORK1 ASSIGN TO "transSorted.txt"
-                  ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT WORK2 ASSIGN TO "updatedMaster.txt"
-                  ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  MASTER.
-       01  ACCOUNT.
-           03 HOLDER PIC X(20)  VALUE "0".
-           03 AID PIC X(16)  VALUE "0".
-           03 PWD PIC X(6)  VALUE "0".
-           03 BALANCE PIC S9(15)  VALUE 0.
-
-
-       FD  TRANS711.
-       01  TRANS1.
-           03 AID PIC X(16)  VALUE "0".
-           03 ACT PIC X(1)  VALUE "0".
-           03 MONEY PIC 9(7)  VALUE 0.
-           03 TIMESTAMP PIC 9(5)  VALUE 0.
-
-       FD  TRANS713.
-       01  TRANS2.
-           03 AID PIC X(16)  VALUE "0".
-           03 ACT PIC X(1)  VALUE "0".
-           03 MONEY PIC 9(7)  VALUE 0.
-           03 TIMESTAMP PIC 9(5)   VALUE 0.
-
-       FD  TRANSS711.
-       01  TRANSS1.
-           03 AID PIC X(16)  VALUE "0".
-           03 ACT PIC X(1)  VALUE "0".
-           03 MONEY PIC 9(7)  VALUE 0.
-           03 TIMESTAMP PIC 9(5)   VALUE 0.
-
-       FD  TRANSS713.
-       01  TRANSS2.
-           03 AID PIC X(16)  VALUE "0".
-           03 ACT PIC X(1)  VALUE "0".
-           03 MONEY PIC 9(7)  VALUE 0.
-           03 TIMESTAMP PIC 9(5)   VALUE 0.
-
-       FD  TRANSS.
-       01  TRANS.
-           03 AID PIC X(16)  VALUE "0".
-           03 ACT PIC X(1)  VALUE "0".
-           03 MONEY PIC 9(7)  VALUE 0.
-           03 TIMESTAMP PIC 9(5)   VALUE 0.
-
-       FD  UMASTER.
-       01  UACCOUNT.
-           03 HOLDER PIC X(20)  VALUE "0".
-           03 AID PIC X(16)  VALUE "0".
-           03 PWD PIC X(6)  VALUE "0".
-           03 BALANCE PIC S9(15)  VALUE 0.
-
-       FD  NEGR.
-       01  REP.
-           03 TIP1 PIC X(6) VALUE "NAME: ".
-           03 HOLDER PIC X(20)  VALUE "0".
-           03 TIP2 PIC X(17) VALUE " ACCOUNT NUMBER: ".
-           03 AID PIC X(16)  VALUE "0".
-           03 TIP3 PIC X(10) VALUE " BALANCE: ".
-           03 BALANCE PIC S9(15)  VALUE 0.
-
-       SD  WORK1.
-       01  TRANSW.
-           03 AID PIC X(16)  VALUE "0".
-           03 ACT PIC X(1)  VALUE "0".
-           03 MONEY PIC 9(7)  VALUE 0.
-           03 TIMESTAMP PIC 9(5)  VALUE 0.
-
-       SD  WORK2.
-       01  TRANSW2.
-           03 AID PIC X(16)  VALUE "0".
-           03 ACT PIC X(1)  VALUE "0".
-           03 MONEY PIC 9(7)  VALUE 0.
-           03 TIMESTAMP PIC 9(5)  VALUE 0.
-
-       WORKING-STORAGE SECTION.
-
-       01  SMALLER PIC 9(1) VALUE 1.
-       01  INP PIC X(1)   VALUE "0".
-       01  TS PIC 9(5)   VALUE 0.
-       01  EOF PIC 9(1)   VALUE 0.
-       01  ACTION_TYPE PIC X(1)   VALUE "0".
-       01  ATMID PIC X(1)  VALUE "0".
-       01  INP_ACCOUNT PIC X(16)  VALUE "0".
-       01  INP_PWD PIC X(6)  VALUE "0".
-       01  AMOUNT PIC 9(13)V9(2)  VALUE 0.
-
-       01  END0 PIC 9(1) VALUE 0.
-       01  END1 PIC 9(1) VALUE 0.
-       01  END2 PIC 9(1) VALUE 0.
-
-       01  USER_ACCOUNT.
-           03 HOLDER PIC X(20)  VALUE "0".
-           03 AID PIC X(16)  VALUE "0".
-           03 PWD PIC X(6)  VALUE "0".
-           03 BALANCE PIC S9(15)  VALUE 0.
-
-       01  TRANSACTION1.
-           03 AID PIC X(16)  VALUE "0".
-           03 ACT PIC X(1)  VALUE "0".
-           03 MONEY PIC 9(7)  VALUE 0.
-           03 TIMESTAMP PIC 9(5)  VALUE 0.
-
-       01  TRANSACTION2.
-           03 AID PIC X(16)  VALUE "0".
-           03 ACT PIC X(1)  VALUE "0".
-           03 MONEY PIC 9(7)  VALUE 0.
-           03 TIMESTAMP PIC 9(5)  VALUE 0.
-
-
-       PROCEDURE DIVISION.
-
-
-       MAIN-PROCEDURE.
-           OPEN INPUT TRANS711.
-           OPEN OUTPUT TRANSS711.
-           SORT WORK1 ON ASCENDING KEY AID IN TRANS1
-                      ON ASCENDING KEY TIMESTAMP IN TRANS1
-           USING TRANS711 GIVING TRANSS711.
-
-           CLOSE TRANS711.
-           CLOSE TRANSS711.
-
-           OPEN INPUT TRANS713.
-           OPEN OUTPUT TRANSS713.
-           SORT WORK1 ON ASCENDING KEY AID IN TRANS2
-                      ON ASCENDING KEY TIMESTAMP IN TRANS2
-           USING TRANS713 GIVING TRANSS713.
-
-           CLOSE TRANS713.
-           CLOSE TRANSS713.
-
-           OPEN INPUT TRANSS711.
-           OPEN OUTPUT TRANSS.
-           GO TO MERGE1.
-
-
-       MERGE1.
-
-           IF END1 = 0 THEN
-               READ TRANSS711 INTO TRANSS1
-                   AT END
-                       MOVE 1 TO END1
-                       MOVE 2 TO SMALLER
-                   END-READ
-                   MOVE TRANSS1 TO TRANS
-           END-IF.
-
-           IF AID IN TRANS NOT = '0' THEN
-               WRITE TRANS
-           END-IF.
-
-           IF END1 NOT = 0 THEN
-               GO TO MERGE1
-           END-IF.
-
-           OPEN INPUT TRANSS713.
-           CLOSE TRANSS711.
-           GO TO MERGE2.
-
-
-       MERGE2.
-           IF END2 = 0 THEN
-               READ TRANSS713 INTO TRANSS2
-                   AT END
-                       MOVE 1 TO END2
-                   END-READ
-                   MOVE TRANSS2 TO TRANS
-           END-IF.
-
-           IF AID IN TRANS NOT = '0' THEN
-               WRITE TRANS
-           END-IF.
-
-           IF END2 NOT = 0 THEN
-               GO TO MERGE2
-           END-IF.
-
-           CLOSE TRANSS713.
-           CLOSE TRANSS.
-           GO TO MERGE3.
-
-
-       MERGE3.
-           SORT WORK2 ON ASCENDING KEY AID IN TRANS
-                      ON ASCENDING KEY TIMESTAMP IN TRANS
-           USING TRANSS GIVING TRANSS.
-           GO TO UPDATEMASTER.
-
-       UPDATEMASTER.
-           OPEN INPUT MASTER
-           OPEN OUTPUT UMASTER
-           MOVE 0 TO END1
-           MOVE 0 TO END2
-           GO TO UPDATEMASTER2.
-
-       UPDATEMASTER2.
-           IF END1 =0 THEN
-               READ MASTER INTO ACCOUNT
-               AT END
-                   MOVE 1 TO END1
-               END-READ
-               MOVE ACCOUNT TO USER_ACCOUNT
-               OPEN INPUT TRANSS
-               GO TO UPDATE_BALANCE
-           END-IF.
-
-           IF END1 = 1 THEN
-               CLOSE MASTER
-               CLOSE UMASTER
-               MOVE 0 TO END1
-               GO TO GIVE_REPORT
-
-           END-IF.
-           GO TO UPDATEMASTER2.
-
-       UPDATE_BALANCE.
-           IF END2 = 0 THEN
-               READ TRANSS INTO TRANS
-               AT END
-                   MOVE 1 TO END2
-               END-READ
-           IF AID IN TRANS = AID IN USER_ACCOUNT THEN
-               IF ACT IN TRANS = 'W' THEN
-                   SUBTRACT 0 FROM MONEY IN TRANS GIVING MONEY IN TRANS
-               END-IF
-               GO TO UPDATEMASTER2
-           END-IF.
-
-           IF END2 = 1 THEN
-               CLOSE TRANSS
-               IF AID IN USER_ACCOUNT NOT = '0' THEN
-                   ADD MONEY IN TRANS TO BALANCE IN USER_ACCOUNT
-                   MOVE USER_ACCOUNT TO UACCOUNT
-                   WRITE UACCOUNT
-               END-IF
-               MOVE 0 TO END2
-               GO TO UPDATEMASTER2
-           END-IF.
-           GO TO UPDATE_BALANCE.
-
-       GIVE_REPORT.
-           OPEN INPUT UMASTER.
-           OPEN OUTPUT NEGR.
-           GO TO GENERATE_REPORTS.
-
-       GENERATE_REPORTS.
-           IF END1 = 0 THEN
-               READ UMASTER INTO UACCOUNT
-               AT END
-                   MOVE 1 TO END1
-               END-READ
-           IF BALANCE IN UACCOUNT < 0 THEN
-               MOVE HOLDER IN UACCOUNT TO HOLDER IN REP
-               MOVE AID IN UACCOUNT TO HOLDER IN REP
-               MOVE BALANCE IN UACCOUNT TO HOLDER IN REP
-               WRITE REP
-           END-IF.
-
-           IF END1 = 1 THEN
-               CLOSE UMASTER
-               CLOSE NEGR
-               STOP RUN
-           END-IF.
-
-
-       STOP RUN.
-       END PROGRAM CENTRAL.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      * CSCI3180 Principles of Programming Languages
+      *
+      * --- Declaration ---
+      *
+      * I declare that the assignment here submitted is original except for source
+      * material explicitly acknowledged. I also acknowledge that I am aware of
+      * University policy and regulations on honesty in academic work, and of the
+      * disciplinary guidelines and procedures applicable to breaches of such policy
+      * and regulations, as contained in the website
+      * http://www.cuhk.edu.hk/policy/academichonesty/
+      *
+      * Assignment 1
+      * Name : Wang Wei Xiao
+      * Student ID : 1155141608
+      * Email Addr : 1155141608@cse.cuhk.edu.hk
+      *
+      ******************************************************************
+              IDENTIFICATION DIVISION.
+       PROGRAM-ID. CENTRAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER ASSIGN TO  "master.txt"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ATMDEF ASSIGN TO "atmdef.txt"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-ATMDEF-FS.
+           SELECT TRANS-IN ASSIGN TO DYNAMIC WS-TRANS-FILENAME
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-TRANS-FS.
+           SELECT TRANSS ASSIGN TO "transSorted.txt"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT UMASTER ASSIGN TO "updatedMaster.txt"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NEGR ASSIGN TO "negReport.txt"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CTLRPT ASSIGN TO "controlReport.txt"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-CTLRPT-FS.
+           SELECT CTLRPTNEW ASSIGN TO "controlReport.txt.new"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BILLS ASSIGN TO "billerSettlement.txt"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STMTF ASSIGN TO "statement.txt"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CKPT ASSIGN TO "central.ckpt"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-CKPT-FS.
+           SELECT WORK2 ASSIGN TO "transSorted.txt"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BUSDATE ASSIGN TO "businessdate.txt"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-BUSDATE-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MASTER.
+           COPY "master.cpy" REPLACING ==:REC:== BY ==ACCOUNT==.
+
+       FD  ATMDEF.
+           COPY "atmdef.cpy" REPLACING ==:REC:== BY ==ATM-DEF-REC==.
+
+       FD  TRANS-IN.
+           COPY "trans.cpy" REPLACING ==:REC:== BY ==TRANS-REC==.
+
+       FD  TRANSS.
+           COPY "trans.cpy" REPLACING ==:REC:== BY ==TRANS==.
+
+       FD  UMASTER.
+           COPY "master.cpy" REPLACING ==:REC:== BY ==UACCOUNT==.
+
+       FD  NEGR.
+       01  REP.
+           03 TIP1 PIC X(6) VALUE "NAME: ".
+           03 HOLDER PIC X(20)  VALUE "0".
+           03 TIP2 PIC X(17) VALUE " ACCOUNT NUMBER: ".
+           03 AID PIC X(16)  VALUE "0".
+           03 TIP3 PIC X(10) VALUE " BALANCE: ".
+           03 BALANCE PIC S9(15)  VALUE 0.
+
+      * --- control-total reconciliation report (request 004): one
+      * line per ATM (summed while copying its raw transaction file,
+      * before the merge) and one line per account (summed while
+      * UPDATE_BALANCE posts its transactions), so the day's run can
+      * be checked for balance without grepping raw transaction files.
+      * Shares one record shape the same way NEGR's REP uses TIP
+      * labels for a simple fixed layout. ---
+       FD  CTLRPT.
+       01  CTL-REP.
+           03 CTL-LABEL PIC X(10) VALUE SPACES.
+           03 CTL-KEY PIC X(16)  VALUE SPACES.
+           03 CTL-TIP-DEP PIC X(6) VALUE " DEP: ".
+           03 CTL-DEP PIC 9(9)  VALUE 0.
+           03 CTL-TIP-WD PIC X(6) VALUE " WD: ".
+           03 CTL-WD PIC 9(9)  VALUE 0.
+           03 CTL-TIP-DELTA PIC X(9) VALUE " DELTA: ".
+           03 CTL-DELTA PIC S9(9)  VALUE 0.
+           03 CTL-TIP-FLAG PIC X(9) VALUE " STATUS: ".
+           03 CTL-FLAG PIC X(8)  VALUE SPACES.
+
+       FD  CTLRPTNEW.
+       01  CTL-REP-NEW.
+           03 CTL-LABEL-NEW PIC X(10) VALUE SPACES.
+           03 CTL-KEY-NEW PIC X(16)  VALUE SPACES.
+           03 CTL-TIP-DEP-NEW PIC X(6) VALUE " DEP: ".
+           03 CTL-DEP-NEW PIC 9(9)  VALUE 0.
+           03 CTL-TIP-WD-NEW PIC X(6) VALUE " WD: ".
+           03 CTL-WD-NEW PIC 9(9)  VALUE 0.
+           03 CTL-TIP-DELTA-NEW PIC X(9) VALUE " DELTA: ".
+           03 CTL-DELTA-NEW PIC S9(9)  VALUE 0.
+           03 CTL-TIP-FLAG-NEW PIC X(9) VALUE " STATUS: ".
+           03 CTL-FLAG-NEW PIC X(8)  VALUE SPACES.
+
+      * --- bill-payment settlement file (request 007): one line per
+      * 'P' transaction posted in UPDATE_BALANCE, keyed by BILLERID, so
+      * the day's bill payments can be forwarded to each biller without
+      * grepping transSorted.txt for ACT = 'P'. ---
+       FD  BILLS.
+       01  BILL-REC.
+           03 BILL-BILLERID PIC X(10) VALUE SPACES.
+           03 BILL-AID PIC X(16)  VALUE SPACES.
+           03 BILL-MONEY PIC 9(7)  VALUE 0.
+           03 BILL-TIMESTAMP PIC 9(5)  VALUE 0.
+
+      * --- per-account statement (request 008): reuses transSorted.txt
+      * the same way the negative-balance report reuses UMASTER — one
+      * record shape, a STMT-LABEL picking which kind of line it is
+      * ("STATEMENT" header, "TXN" transaction with running balance,
+      * "ENDING" final balance), same TIP-label idiom as CTL-REP/REP. ---
+       FD  STMTF.
+       01  STMT-REC.
+           03 STMT-LABEL PIC X(10) VALUE SPACES.
+           03 STMT-AID PIC X(16) VALUE SPACES.
+           03 STMT-TIP-HOLDER PIC X(9) VALUE SPACES.
+           03 STMT-HOLDER PIC X(20) VALUE SPACES.
+           03 STMT-TIP-ACT PIC X(6) VALUE SPACES.
+           03 STMT-ACT PIC X(1) VALUE SPACES.
+           03 STMT-TIP-MONEY PIC X(8) VALUE SPACES.
+           03 STMT-MONEY PIC 9(7) VALUE 0.
+           03 STMT-TIP-TS PIC X(5) VALUE SPACES.
+           03 STMT-TS PIC 9(5) VALUE 0.
+           03 STMT-TIP-BAL PIC X(10) VALUE SPACES.
+           03 STMT-BAL PIC S9(15) VALUE 0.
+
+      * --- checkpoint/restart (request 006): a single-byte phase
+      * marker, same fixed-record-on-LINE-SEQUENTIAL shape as every
+      * other file in this program. "1" = transSorted.txt complete
+      * (MERGE3 done, safe to resume at UPDATEMASTER); "2" =
+      * updatedMaster.txt complete (UPDATEMASTER2 done, safe to resume
+      * at GIVE_REPORT). The file is removed once the whole run
+      * finishes so the next business day starts clean. ---
+       FD  CKPT.
+       01  CKPT-REC.
+           03 CKPT-PHASE PIC X(1) VALUE "0".
+
+       SD  WORK2.
+           COPY "trans.cpy" REPLACING ==:REC:== BY ==TRANSW2==.
+
+       FD  BUSDATE.
+           COPY "busdate.cpy" REPLACING ==:REC:== BY ==BUSDATE-REC==.
+
+       WORKING-STORAGE SECTION.
+
+       01  SMALLER PIC 9(1) VALUE 1.
+       01  INP PIC X(1)   VALUE "0".
+       01  TS PIC 9(5)   VALUE 0.
+       01  EOF PIC 9(1)   VALUE 0.
+       01  ACTION_TYPE PIC X(1)   VALUE "0".
+       01  ATMID PIC X(4)  VALUE "0".
+       01  INP_ACCOUNT PIC X(16)  VALUE "0".
+       01  INP_PWD PIC X(6)  VALUE "0".
+       01  AMOUNT PIC 9(13)V9(2)  VALUE 0.
+
+       01  END0 PIC 9(1) VALUE 0.
+       01  END1 PIC 9(1) VALUE 0.
+       01  END2 PIC 9(1) VALUE 0.
+
+      * --- control-total reconciliation (request 004) ---
+       01  WS-ATM-DEP PIC 9(9)  VALUE 0.
+       01  WS-ATM-WD PIC 9(9)  VALUE 0.
+       01  WS-ACCT-DEP PIC 9(9)  VALUE 0.
+       01  WS-ACCT-WD PIC 9(9)  VALUE 0.
+       01  WS-START-BALANCE PIC S9(15)  VALUE 0.
+       01  WS-ACTUAL-DELTA PIC S9(9)  VALUE 0.
+       01  WS-EXPECTED-DELTA PIC S9(9)  VALUE 0.
+       01  WS-TOTAL-ATM-DEP PIC 9(9)  VALUE 0.
+       01  WS-TOTAL-ATM-WD PIC 9(9)  VALUE 0.
+       01  WS-TOTAL-ACCT-DEP PIC 9(9)  VALUE 0.
+       01  WS-TOTAL-ACCT-WD PIC 9(9)  VALUE 0.
+
+      * --- per-account statement (request 008) ---
+       01  WS-STMT-BAL PIC S9(15)  VALUE 0.
+
+       01  USER_ACCOUNT.
+           03 HOLDER PIC X(20)  VALUE "0".
+           03 AID PIC X(16)  VALUE "0".
+           03 PWD PIC X(6)  VALUE "0".
+           03 BALANCE PIC S9(15)  VALUE 0.
+           03 ACCT-STATUS PIC X(1)  VALUE "A".
+
+       01  TRANSACTION1.
+           03 AID PIC X(16)  VALUE "0".
+           03 ACT PIC X(1)  VALUE "0".
+           03 MONEY PIC 9(7)  VALUE 0.
+           03 TIMESTAMP PIC 9(5)  VALUE 0.
+
+       01  TRANSACTION2.
+           03 AID PIC X(16)  VALUE "0".
+           03 ACT PIC X(1)  VALUE "0".
+           03 MONEY PIC 9(7)  VALUE 0.
+           03 TIMESTAMP PIC 9(5)  VALUE 0.
+
+      * --- ATM roster (request 000): CENTRAL reads the same
+      * atmdef.txt as ATMS before its merge pass, instead of having
+      * one SELECT/merge branch per ATM wired to ATMID = "1"/"2". ---
+       01  ATM-TABLE.
+           02 ATM-ENTRY OCCURS 20 TIMES INDEXED BY ATM-IDX.
+              03 TBL-ATM-ID PIC X(4).
+              03 TBL-ATM-FILE PIC X(30).
+       01  ATM-COUNT PIC 9(3)  VALUE 0.
+       01  WS-SUBS PIC 9(3)  VALUE 0.
+       01  WS-TRANS-FILENAME PIC X(30)  VALUE SPACES.
+       01  WS-TRANS-FS PIC X(2)  VALUE "00".
+       01  WS-CTLRPT-FS PIC X(2)  VALUE "00".
+       01  WS-ATMDEF-FS PIC X(2)  VALUE "00".
+       01  WS-BUSDATE-FS PIC X(2)  VALUE "00".
+
+      * --- request 003: ATMS now writes BASE-YYYYMMDD.txt instead of
+      * BASE.txt, so CENTRAL's end-of-day run has to build the same
+      * dated name from the roster's base before it can open it. ---
+       01  WS-TODAY PIC 9(8)  VALUE 0.
+
+      * --- checkpoint/restart (request 006) ---
+       01  WS-CKPT-FS PIC X(2)  VALUE "00".
+       01  WS-START-PHASE PIC X(1)  VALUE "0".
+       01  WS-CKPT-PHASE PIC X(1)  VALUE "0".
+       01  WS-CKPT-RETURN PIC X(1)  VALUE SPACES.
+
+
+       PROCEDURE DIVISION.
+
+
+       MAIN-PROCEDURE.
+           GO TO READ_CHECKPOINT.
+
+      * --- checkpoint/restart (request 006): a prior run that died
+      * mid-batch leaves "central.ckpt" behind naming the last phase
+      * it fully completed, so a rerun skips straight past the
+      * already-durable output instead of reprocessing (and risking
+      * double-posting) from scratch. A missing/unreadable checkpoint
+      * file means "start from the beginning", same as any normal day.
+      * ---
+       READ_CHECKPOINT.
+           MOVE "0" TO WS-START-PHASE.
+           OPEN INPUT CKPT.
+           IF WS-CKPT-FS NOT = "00" THEN
+               GO TO READ_CHECKPOINT_DONE
+           END-IF.
+           READ CKPT INTO CKPT-REC.
+           IF WS-CKPT-FS = "00" THEN
+               MOVE CKPT-PHASE TO WS-START-PHASE
+           END-IF.
+           CLOSE CKPT.
+
+       READ_CHECKPOINT_DONE.
+           IF WS-START-PHASE = "2" THEN
+               GO TO GIVE_REPORT
+           END-IF.
+           IF WS-START-PHASE = "1" THEN
+               GO TO UPDATEMASTER
+           END-IF.
+           GO TO LOAD_ATM_DEFS.
+
+      * --- checkpoint/restart (request 006): shared write, the mode
+      * flag (WS-CKPT-PHASE) and resume point (WS-CKPT-RETURN) are set
+      * by the caller, same "mode flag picked by caller, one shared
+      * paragraph" shape as REWRITE_LOCKOUT (request 005). ---
+       WRITE_CHECKPOINT.
+           OPEN OUTPUT CKPT.
+           MOVE WS-CKPT-PHASE TO CKPT-PHASE.
+           WRITE CKPT-REC.
+           CLOSE CKPT.
+           IF WS-CKPT-RETURN = "U" THEN
+               GO TO UPDATEMASTER
+           END-IF.
+           GO TO GIVE_REPORT.
+
+       LOAD_ATM_DEFS.
+           MOVE 0 TO ATM-COUNT.
+           OPEN INPUT ATMDEF.
+           IF WS-ATMDEF-FS NOT = "00" THEN
+               GO TO COPY_ATM_TRANS_INIT
+           END-IF.
+           GO TO LOAD_ATM_DEFS_LOOP.
+
+       LOAD_ATM_DEFS_LOOP.
+           READ ATMDEF INTO ATM-DEF-REC
+               AT END
+                   CLOSE ATMDEF
+                   GO TO COPY_ATM_TRANS_INIT
+           END-READ.
+           IF ATM-COUNT >= 20 THEN
+               DISPLAY " ATM ROSTER FULL - IGNORING "
+                   ATM-ID OF ATM-DEF-REC
+               GO TO LOAD_ATM_DEFS_LOOP
+           END-IF.
+           ADD 1 TO ATM-COUNT.
+           SET ATM-IDX TO ATM-COUNT.
+           MOVE ATM-ID OF ATM-DEF-REC TO TBL-ATM-ID(ATM-IDX).
+           MOVE ATM-TRANS-BASE OF ATM-DEF-REC TO TBL-ATM-FILE(ATM-IDX).
+           GO TO LOAD_ATM_DEFS_LOOP.
+
+      * --- concatenate every ATM's raw transaction log into TRANSS,
+      * filtering filler rows (AID = '0') the same way MERGE1/MERGE2
+      * used to. The final sort in MERGE3 already re-sorts the whole
+      * file by AID/TIMESTAMP, so one combined pass replaces the old
+      * per-ATM pre-sort-then-merge pair and scales to any number of
+      * ATMs in the roster. ---
+       COPY_ATM_TRANS_INIT.
+           OPEN OUTPUT TRANSS.
+           OPEN OUTPUT CTLRPT.
+           MOVE 1 TO WS-SUBS.
+           GO TO GET_BUSINESS_DATE.
+
+      * --- businessdate.txt lets this batch agree with ATMS/INTEREST
+      * on which day's dated files to sweep even if it happens to run
+      * after local midnight; no override file just means "today",
+      * the normal same-day case. ---
+       GET_BUSINESS_DATE.
+           OPEN INPUT BUSDATE.
+           IF WS-BUSDATE-FS NOT = "00" THEN
+               ACCEPT WS-TODAY FROM DATE YYYYMMDD
+               GO TO COPY_ATM_TRANS_OUTER
+           END-IF.
+           READ BUSDATE INTO BUSDATE-REC
+               AT END
+                   MOVE 0 TO BUS-DATE IN BUSDATE-REC
+           END-READ.
+           CLOSE BUSDATE.
+           IF BUS-DATE IN BUSDATE-REC = 0 THEN
+               ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           ELSE
+               MOVE BUS-DATE IN BUSDATE-REC TO WS-TODAY
+           END-IF.
+           GO TO COPY_ATM_TRANS_OUTER.
+
+       COPY_ATM_TRANS_OUTER.
+           IF WS-SUBS > ATM-COUNT THEN
+               CLOSE TRANSS
+               GO TO MERGE3
+           END-IF.
+           SET ATM-IDX TO WS-SUBS.
+           MOVE 0 TO WS-ATM-DEP.
+           MOVE 0 TO WS-ATM-WD.
+           STRING TBL-ATM-FILE(ATM-IDX) DELIMITED BY SPACE
+                  "-" DELIMITED BY SIZE
+                  WS-TODAY DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+                  INTO WS-TRANS-FILENAME.
+           OPEN INPUT TRANS-IN.
+           IF WS-TRANS-FS NOT = "00" THEN
+               GO TO COPY_ATM_TRANS_REPORT
+           END-IF.
+           MOVE 0 TO END1.
+           GO TO COPY_ATM_TRANS_INNER.
+
+       COPY_ATM_TRANS_INNER.
+           IF END1 = 0 THEN
+               READ TRANS-IN INTO TRANS
+                   AT END
+                       MOVE 1 TO END1
+               END-READ
+               IF END1 = 0 AND AID IN TRANS NOT = '0' THEN
+                   WRITE TRANS
+                   IF ACT IN TRANS = 'D' THEN
+                       ADD MONEY IN TRANS TO WS-ATM-DEP
+                   ELSE
+                       ADD MONEY IN TRANS TO WS-ATM-WD
+                   END-IF
+               END-IF
+               GO TO COPY_ATM_TRANS_INNER
+           END-IF.
+           CLOSE TRANS-IN.
+           GO TO COPY_ATM_TRANS_REPORT.
+
+      * --- request 004: one CTLRPT line per ATM, summing its raw
+      * transaction file as it gets folded into TRANSS, so the day's
+      * deposit/withdrawal volumes are visible before the merge/post
+      * even touches MASTER. ---
+       COPY_ATM_TRANS_REPORT.
+           MOVE SPACES TO CTL-REP.
+           MOVE "ATM" TO CTL-LABEL.
+           MOVE TBL-ATM-ID(ATM-IDX) TO CTL-KEY.
+           MOVE " DEP: " TO CTL-TIP-DEP.
+           MOVE WS-ATM-DEP TO CTL-DEP.
+           MOVE " WD: " TO CTL-TIP-WD.
+           MOVE WS-ATM-WD TO CTL-WD.
+           MOVE " DELTA: " TO CTL-TIP-DELTA.
+           MOVE 0 TO CTL-DELTA.
+           MOVE " STATUS: " TO CTL-TIP-FLAG.
+           MOVE SPACES TO CTL-FLAG.
+           WRITE CTL-REP.
+           ADD 1 TO WS-SUBS.
+           GO TO COPY_ATM_TRANS_OUTER.
+
+
+       MERGE3.
+           SORT WORK2 ON ASCENDING KEY AID IN TRANS
+                      ON ASCENDING KEY TIMESTAMP IN TRANS
+           USING TRANSS GIVING TRANSS.
+           CLOSE CTLRPT.
+           MOVE "1" TO WS-CKPT-PHASE.
+           MOVE "U" TO WS-CKPT-RETURN.
+           GO TO WRITE_CHECKPOINT.
+
+      * --- CTLRPT is closed at the end of MERGE3 (its per-ATM lines
+      * already durable by the time WRITE_CHECKPOINT records phase
+      * "1"), so it has to be reopened here before UPDATE_BALANCE can
+      * append the per-account lines - this runs both on the normal
+      * path out of MERGE3 and on a "1"-checkpoint restart, which jumps
+      * straight here without ever running COPY_ATM_TRANS_INIT's
+      * OPEN OUTPUT CTLRPT. UPDATEMASTER2's account loop always starts
+      * from scratch and regenerates UMASTER/BILLS in full (same as any
+      * other restart of this phase), so the ACCOUNT/TOTAL-ATM/TOTAL-
+      * ACCT lines PURGE_ACCOUNT_LINES writes have to be regenerated in
+      * full too - a crash partway through a prior attempt at this
+      * phase can leave stale lines in controlReport.txt, and OPEN
+      * EXTEND alone would append a fresh set on top instead of
+      * replacing them. PURGE_ACCOUNT_LINES strips those out first, the
+      * same copy-through-and-swap idiom as maint.cbl's REWRITE_MASTER,
+      * so only the ATM section survives for UPDATE_BALANCE and
+      * UPDATEMASTER2 to append to. ---
+       UPDATEMASTER.
+           OPEN INPUT MASTER
+           OPEN OUTPUT UMASTER
+           OPEN OUTPUT BILLS
+           MOVE 0 TO WS-TOTAL-ACCT-DEP.
+           MOVE 0 TO WS-TOTAL-ACCT-WD.
+           GO TO PURGE_ACCOUNT_LINES.
+
+      * --- ATM-vs-account cross-check (review round 3): WS-TOTAL-ATM-
+      * DEP/WD is summed here from the durable "ATM" lines already in
+      * controlReport.txt rather than from COPY_ATM_TRANS_OUTER's
+      * per-ATM WS-ATM-DEP/WD, so the total is genuinely independent
+      * of UPDATEMASTER2's posting loop and still correct on a
+      * checkpoint "1" restart, which skips COPY_ATM_TRANS_OUTER
+      * entirely. ---
+       PURGE_ACCOUNT_LINES.
+           MOVE 0 TO END0.
+           MOVE 0 TO WS-TOTAL-ATM-DEP.
+           MOVE 0 TO WS-TOTAL-ATM-WD.
+           OPEN INPUT CTLRPT.
+           IF WS-CTLRPT-FS NOT = "00" THEN
+               GO TO PURGE_ACCOUNT_LINES_DONE
+           END-IF.
+           OPEN OUTPUT CTLRPTNEW.
+           GO TO PURGE_ACCOUNT_LINES_LOOP.
+
+       PURGE_ACCOUNT_LINES_LOOP.
+           READ CTLRPT INTO CTL-REP
+               AT END
+                   MOVE 1 TO END0
+           END-READ.
+           IF END0 = 1 THEN
+               CLOSE CTLRPT
+               CLOSE CTLRPTNEW
+               CALL "SYSTEM" USING
+                   "mv controlReport.txt.new controlReport.txt"
+               GO TO PURGE_ACCOUNT_LINES_DONE
+           END-IF.
+           IF CTL-LABEL = "ATM" THEN
+               ADD CTL-DEP TO WS-TOTAL-ATM-DEP
+               ADD CTL-WD TO WS-TOTAL-ATM-WD
+           END-IF.
+           IF CTL-LABEL NOT = "ACCOUNT"
+                   AND CTL-LABEL NOT = "TOTAL-ATM"
+                   AND CTL-LABEL NOT = "TOTAL-ACCT" THEN
+               MOVE CTL-REP TO CTL-REP-NEW
+               WRITE CTL-REP-NEW
+           END-IF.
+           GO TO PURGE_ACCOUNT_LINES_LOOP.
+
+       PURGE_ACCOUNT_LINES_DONE.
+           OPEN EXTEND CTLRPT.
+           IF WS-CTLRPT-FS = "35" THEN
+               OPEN OUTPUT CTLRPT
+           END-IF.
+           MOVE 0 TO END1.
+           GO TO UPDATEMASTER2.
+
+      * --- request 004: the old version re-entered this paragraph
+      * through the same IF AT END = 1 branch that also drove a fresh
+      * READ, so a READ hitting AT END still fell through to OPEN
+      * TRANSS/GO TO UPDATE_BALANCE for stale ACCOUNT data before the
+      * END1=1 branch below ever got a chance to stop the loop. Now
+      * the AT END case returns immediately, and the normal case is
+      * the only path into UPDATE_BALANCE. ---
+       UPDATEMASTER2.
+           READ MASTER INTO ACCOUNT
+               AT END
+                   MOVE 1 TO END1
+           END-READ.
+           IF END1 = 1 THEN
+               CLOSE MASTER
+               CLOSE UMASTER
+               MOVE SPACES TO CTL-REP
+               MOVE "TOTAL-ATM" TO CTL-LABEL
+               MOVE " DEP: " TO CTL-TIP-DEP
+               MOVE WS-TOTAL-ATM-DEP TO CTL-DEP
+               MOVE " WD: " TO CTL-TIP-WD
+               MOVE WS-TOTAL-ATM-WD TO CTL-WD
+               MOVE " DELTA: " TO CTL-TIP-DELTA
+               MOVE 0 TO CTL-DELTA
+               MOVE " STATUS: " TO CTL-TIP-FLAG
+               MOVE SPACES TO CTL-FLAG
+               WRITE CTL-REP
+               MOVE SPACES TO CTL-REP
+               MOVE "TOTAL-ACCT" TO CTL-LABEL
+               MOVE " DEP: " TO CTL-TIP-DEP
+               MOVE WS-TOTAL-ACCT-DEP TO CTL-DEP
+               MOVE " WD: " TO CTL-TIP-WD
+               MOVE WS-TOTAL-ACCT-WD TO CTL-WD
+               MOVE " DELTA: " TO CTL-TIP-DELTA
+               MOVE 0 TO CTL-DELTA
+               MOVE " STATUS: " TO CTL-TIP-FLAG
+               IF WS-TOTAL-ATM-DEP = WS-TOTAL-ACCT-DEP
+                       AND WS-TOTAL-ATM-WD = WS-TOTAL-ACCT-WD THEN
+                   MOVE "OK" TO CTL-FLAG
+               ELSE
+                   MOVE "MISMATCH" TO CTL-FLAG
+               END-IF
+               WRITE CTL-REP
+               CLOSE CTLRPT
+               CLOSE BILLS
+               MOVE 0 TO END1
+               MOVE "2" TO WS-CKPT-PHASE
+               MOVE "G" TO WS-CKPT-RETURN
+               GO TO WRITE_CHECKPOINT
+           END-IF.
+           MOVE ACCOUNT TO USER_ACCOUNT.
+           MOVE BALANCE IN USER_ACCOUNT TO WS-START-BALANCE.
+           MOVE 0 TO WS-ACCT-DEP.
+           MOVE 0 TO WS-ACCT-WD.
+           MOVE 0 TO END2.
+           OPEN INPUT TRANSS.
+           GO TO UPDATE_BALANCE.
+
+      * --- request 004: the old version closed the single trailing
+      * period after the inner "AID IN TRANS = AID IN USER_ACCOUNT"
+      * IF over both that IF and the outer "END2 = 0" IF, so a
+      * matching TRANS record jumped straight back to UPDATEMASTER2
+      * without ever adding to BALANCE and without closing TRANSS —
+      * leaving the file open for the next account's OPEN INPUT
+      * TRANSS (FILE STATUS 41) and silently dropping every posting.
+      * It also always ADDed MONEY regardless of ACT, since the old
+      * 'W' branch's SUBTRACT 0 FROM MONEY GIVING MONEY was a no-op.
+      * Rewritten so every matching record actually posts (ACT = 'D'
+      * adds, anything else subtracts, so a future 'P' bill-payment
+      * record posts the same way a withdrawal does) and accumulates
+      * into the per-account control totals before the loop reads the
+      * next TRANSS record. ---
+      * --- review round 3: WS-ACTUAL-DELTA and WS-EXPECTED-DELTA are
+      * both derived from the same ADD/SUBTRACT statements below, so
+      * this per-account comparison can never actually disagree - it
+      * is kept only because request 004 asked for a per-account DEP/
+      * WD/DELTA line, not because CTL-FLAG here can catch a posting
+      * problem. The genuinely independent cross-check is the TOTAL-
+      * ATM/TOTAL-ACCT pair UPDATEMASTER2 writes once the whole account
+      * loop is done, below, which compares these per-account totals
+      * (as they accumulate here) against the per-ATM totals already
+      * durable in controlReport.txt from the pre-merge raw files -
+      * two sources that only agree if every TRANSS record actually
+      * matched an account. ---
+       UPDATE_BALANCE.
+           IF END2 = 1 THEN
+               CLOSE TRANSS
+               COMPUTE WS-EXPECTED-DELTA = WS-ACCT-DEP - WS-ACCT-WD
+               COMPUTE WS-ACTUAL-DELTA =
+                   BALANCE IN USER_ACCOUNT - WS-START-BALANCE
+               MOVE SPACES TO CTL-REP
+               MOVE "ACCOUNT" TO CTL-LABEL
+               MOVE AID IN USER_ACCOUNT TO CTL-KEY
+               MOVE " DEP: " TO CTL-TIP-DEP
+               MOVE WS-ACCT-DEP TO CTL-DEP
+               MOVE " WD: " TO CTL-TIP-WD
+               MOVE WS-ACCT-WD TO CTL-WD
+               MOVE " DELTA: " TO CTL-TIP-DELTA
+               MOVE WS-ACTUAL-DELTA TO CTL-DELTA
+               MOVE " STATUS: " TO CTL-TIP-FLAG
+               IF WS-ACTUAL-DELTA = WS-EXPECTED-DELTA THEN
+                   MOVE "OK" TO CTL-FLAG
+               ELSE
+                   MOVE "MISMATCH" TO CTL-FLAG
+               END-IF
+               WRITE CTL-REP
+               MOVE USER_ACCOUNT TO UACCOUNT
+               WRITE UACCOUNT
+               ADD WS-ACCT-DEP TO WS-TOTAL-ACCT-DEP
+               ADD WS-ACCT-WD TO WS-TOTAL-ACCT-WD
+               GO TO UPDATEMASTER2
+           END-IF.
+           READ TRANSS INTO TRANS
+               AT END
+                   MOVE 1 TO END2
+           END-READ.
+           IF END2 = 1 THEN
+               GO TO UPDATE_BALANCE
+           END-IF.
+           IF AID IN TRANS = AID IN USER_ACCOUNT THEN
+               IF ACT IN TRANS = 'D' THEN
+                   ADD MONEY IN TRANS TO BALANCE IN USER_ACCOUNT
+                   ADD MONEY IN TRANS TO WS-ACCT-DEP
+               ELSE
+                   SUBTRACT MONEY IN TRANS FROM BALANCE IN USER_ACCOUNT
+                   ADD MONEY IN TRANS TO WS-ACCT-WD
+               END-IF
+               IF ACT IN TRANS = 'P' THEN
+                   MOVE SPACES TO BILL-REC
+                   MOVE BILLERID IN TRANS TO BILL-BILLERID
+                   MOVE AID IN TRANS TO BILL-AID
+                   MOVE MONEY IN TRANS TO BILL-MONEY
+                   MOVE TIMESTAMP IN TRANS TO BILL-TIMESTAMP
+                   WRITE BILL-REC
+               END-IF
+           END-IF.
+           GO TO UPDATE_BALANCE.
+
+       GIVE_REPORT.
+           OPEN INPUT UMASTER.
+           OPEN OUTPUT NEGR.
+           GO TO GENERATE_REPORTS.
+
+      * --- bug fix (pre-existing, exposed by the request 004 fix to
+      * END1 handling above finally letting this paragraph run its
+      * loop instead of exiting on its first pass): every field used
+      * to MOVE into HOLDER IN REP instead of its own REP field, and
+      * REP's FD-level VALUE clauses on TIP1/TIP2/TIP3 are not honored
+      * by COBOL (only WORKING-STORAGE VALUE clauses initialize), so
+      * WRITE REP hit the same uninitialized-trailing-bytes FILE
+      * STATUS 71 already fixed once for TRANS-REC (request 000) and
+      * CTL-REP (request 004). Also missing was the GO TO GENERATE_
+      * REPORTS at the bottom to continue the read loop (every other
+      * read-loop paragraph in this program has one), and the BALANCE
+      * check was sharing the READ's closing period so it still ran
+      * against the stale last record on the AT END pass, duplicating
+      * the final negative account in the report. All four are fixed
+      * together here since none was reachable/testable without the
+      * others (request 006). ---
+       GENERATE_REPORTS.
+           IF END1 = 0 THEN
+               READ UMASTER INTO UACCOUNT
+               AT END
+                   MOVE 1 TO END1
+               END-READ
+               IF END1 = 0 THEN
+                   IF BALANCE IN UACCOUNT < 0 THEN
+                       MOVE SPACES TO REP
+                       MOVE "NAME: " TO TIP1
+                       MOVE HOLDER IN UACCOUNT TO HOLDER IN REP
+                       MOVE " ACCOUNT NUMBER: " TO TIP2
+                       MOVE AID IN UACCOUNT TO AID IN REP
+                       MOVE " BALANCE: " TO TIP3
+                       MOVE BALANCE IN UACCOUNT TO BALANCE IN REP
+                       WRITE REP
+                   END-IF
+               END-IF
+           END-IF.
+
+           IF END1 = 1 THEN
+               CLOSE UMASTER
+               CLOSE NEGR
+               MOVE 0 TO END1
+               GO TO GIVE_STATEMENT
+           END-IF.
+
+           GO TO GENERATE_REPORTS.
+
+      * --- per-account statement (request 008): reopens UMASTER for a
+      * second pass (the first, in GENERATE_REPORTS above, only looked
+      * at BALANCE) and, for each account, looks up its pre-batch
+      * balance in the untouched original MASTER, then walks
+      * transSorted.txt for that AID applying the same ADD-on-'D'/
+      * SUBTRACT-otherwise posting UPDATE_BALANCE already uses so the
+      * running total lands on BALANCE IN UACCOUNT by construction. ---
+       GIVE_STATEMENT.
+           OPEN INPUT UMASTER.
+           OPEN OUTPUT STMTF.
+           GO TO GIVE_STATEMENT_LOOP.
+
+       GIVE_STATEMENT_LOOP.
+           READ UMASTER INTO UACCOUNT
+               AT END
+                   MOVE 1 TO END1
+           END-READ.
+           IF END1 = 1 THEN
+               CLOSE UMASTER
+               CLOSE STMTF
+               CALL "SYSTEM" USING "rm -f central.ckpt"
+               STOP RUN
+           END-IF.
+           MOVE SPACES TO STMT-REC.
+           MOVE "STATEMENT" TO STMT-LABEL.
+           MOVE AID IN UACCOUNT TO STMT-AID.
+           MOVE " HOLDER: " TO STMT-TIP-HOLDER.
+           MOVE HOLDER IN UACCOUNT TO STMT-HOLDER.
+           WRITE STMT-REC.
+           MOVE 0 TO WS-STMT-BAL.
+           MOVE 0 TO END0.
+           OPEN INPUT MASTER.
+           GO TO STMT_FIND_START.
+
+       STMT_FIND_START.
+           READ MASTER INTO ACCOUNT
+               AT END
+                   MOVE 1 TO END0
+           END-READ.
+           IF END0 = 1 THEN
+               CLOSE MASTER
+               GO TO STMT_SCAN_TRANS
+           END-IF.
+           IF AID IN ACCOUNT = AID IN UACCOUNT THEN
+               MOVE BALANCE IN ACCOUNT TO WS-STMT-BAL
+           END-IF.
+           GO TO STMT_FIND_START.
+
+       STMT_SCAN_TRANS.
+           MOVE 0 TO END2.
+           OPEN INPUT TRANSS.
+           GO TO STMT_SCAN_TRANS_LOOP.
+
+       STMT_SCAN_TRANS_LOOP.
+           READ TRANSS INTO TRANS
+               AT END
+                   MOVE 1 TO END2
+           END-READ.
+           IF END2 = 1 THEN
+               CLOSE TRANSS
+               GO TO STMT_WRITE_ENDING
+           END-IF.
+           IF AID IN TRANS = AID IN UACCOUNT THEN
+               IF ACT IN TRANS = 'D' THEN
+                   ADD MONEY IN TRANS TO WS-STMT-BAL
+               ELSE
+                   SUBTRACT MONEY IN TRANS FROM WS-STMT-BAL
+               END-IF
+               MOVE SPACES TO STMT-REC
+               MOVE "TXN" TO STMT-LABEL
+               MOVE AID IN TRANS TO STMT-AID
+               MOVE " ACT: " TO STMT-TIP-ACT
+               MOVE ACT IN TRANS TO STMT-ACT
+               MOVE " MONEY: " TO STMT-TIP-MONEY
+               MOVE MONEY IN TRANS TO STMT-MONEY
+               MOVE " TS: " TO STMT-TIP-TS
+               MOVE TIMESTAMP IN TRANS TO STMT-TS
+               MOVE " BALANCE: " TO STMT-TIP-BAL
+               MOVE WS-STMT-BAL TO STMT-BAL
+               WRITE STMT-REC
+           END-IF.
+           GO TO STMT_SCAN_TRANS_LOOP.
+
+       STMT_WRITE_ENDING.
+           MOVE SPACES TO STMT-REC.
+           MOVE "ENDING" TO STMT-LABEL.
+           MOVE AID IN UACCOUNT TO STMT-AID.
+           MOVE " BALANCE: " TO STMT-TIP-BAL.
+           MOVE BALANCE IN UACCOUNT TO STMT-BAL.
+           WRITE STMT-REC.
+           GO TO GIVE_STATEMENT_LOOP.
+
+       STOP RUN.
+       END PROGRAM CENTRAL.
