@@ -0,0 +1,286 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: account maintenance (open / change password / close)
+      *          against master.txt, so MASTER stops being hand-edited.
+      * Tectonics: cobc
+      *
+      ******************************************************************
+              IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAINT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER ASSIGN TO  "master.txt"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MASTERNEW ASSIGN TO "master.txt.new"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LOCKOUT ASSIGN TO "lockout.txt"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-LOCK-FS.
+           SELECT LOCKOUTNEW ASSIGN TO "lockout.txt.new"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MASTER.
+           COPY "master.cpy" REPLACING ==:REC:== BY ==ACCOUNT==.
+
+       FD  MASTERNEW.
+           COPY "master.cpy" REPLACING ==:REC:== BY ==NEWACCOUNT==.
+
+       FD  LOCKOUT.
+           COPY "lockout.cpy" REPLACING ==:REC:== BY ==LOCK-REC==.
+
+       FD  LOCKOUTNEW.
+           COPY "lockout.cpy" REPLACING ==:REC:== BY ==LOCK-REC-NEW==.
+
+       WORKING-STORAGE SECTION.
+
+       01  INP PIC X(1)   VALUE "0".
+       01  EOF PIC 9(1)   VALUE 0.
+       01  FOUND PIC 9(1)   VALUE 0.
+       01  WS-MAINT-MODE PIC X(4)   VALUE SPACES.
+       01  INP_ACCOUNT PIC X(16)  VALUE "0".
+       01  INP_PWD PIC X(6)  VALUE "0".
+       01  INP_NEWPWD PIC X(6)  VALUE "0".
+       01  INP_HOLDER PIC X(20)  VALUE "0".
+       01  INP_BALANCE PIC S9(15)  VALUE 0.
+
+      * --- lockout clearing (request 005) ---
+       01  WS-LOCK-FS PIC X(2)  VALUE "00".
+       01  WS-LOCK-FOUND2 PIC 9(1)  VALUE 0.
+       01  WS-LOCK-EOF2 PIC 9(1)  VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           DISPLAY "##############################################"
+           DISPLAY "##     GRINGOTTS WIZARDING BANK - ACCOUNT    ##"
+           DISPLAY "##              MAINTENANCE                 ##"
+           DISPLAY "##############################################"
+           GO TO CHOOSE_ACTION.
+
+       CHOOSE_ACTION.
+           DISPLAY " PLEASE CHOOSE AN ACTION"
+           DISPLAY " PRESS O TO OPEN A NEW ACCOUNT"
+           DISPLAY " PRESS P TO CHANGE A PASSWORD"
+           DISPLAY " PRESS C TO CLOSE AN ACCOUNT"
+           DISPLAY " PRESS U TO UNLOCK AN ACCOUNT"
+           DISPLAY " PRESS Q TO QUIT"
+           ACCEPT INP FROM SYSIN.
+
+           IF INP = 'O' THEN
+               GO TO OPEN_ACCOUNT
+           END-IF.
+           IF INP = 'P' THEN
+               GO TO CHANGE_PWD
+           END-IF.
+           IF INP = 'C' THEN
+               GO TO CLOSE_ACCOUNT
+           END-IF.
+           IF INP = 'U' THEN
+               GO TO UNLOCK_ACCOUNT
+           END-IF.
+           IF INP = 'Q' THEN
+               STOP RUN
+           END-IF.
+
+           DISPLAY " INVALID INPUT"
+           GO TO CHOOSE_ACTION.
+
+      * --- open (request 002): reject the new AID if it is already on
+      * file, otherwise append it via the copy-and-rewrite pass below.
+      * ---
+       OPEN_ACCOUNT.
+           DISPLAY " NEW ACCOUNT NUMBER"
+           ACCEPT INP_ACCOUNT FROM SYSIN.
+           DISPLAY " HOLDER NAME"
+           ACCEPT INP_HOLDER FROM SYSIN.
+           DISPLAY " PASSWORD"
+           ACCEPT INP_PWD FROM SYSIN.
+           DISPLAY " OPENING BALANCE"
+           ACCEPT INP_BALANCE FROM SYSIN.
+           MOVE 0 TO FOUND.
+           MOVE 0 TO EOF.
+           OPEN INPUT MASTER.
+           GO TO OPEN_CHECK_DUP.
+
+       OPEN_CHECK_DUP.
+           READ MASTER INTO ACCOUNT
+               AT END
+                   MOVE 1 TO EOF
+           END-READ.
+           IF EOF = 1 THEN
+               CLOSE MASTER
+               IF FOUND = 1 THEN
+                   DISPLAY " ACCOUNT NUMBER ALREADY EXISTS"
+                   GO TO CHOOSE_ACTION
+               END-IF
+               MOVE "OPEN" TO WS-MAINT-MODE
+               GO TO REWRITE_MASTER
+           END-IF.
+           IF AID IN ACCOUNT = INP_ACCOUNT THEN
+               MOVE 1 TO FOUND
+           END-IF.
+           GO TO OPEN_CHECK_DUP.
+
+      * --- change password (request 002): reject if the AID is not on
+      * file. ---
+       CHANGE_PWD.
+           DISPLAY " ACCOUNT NUMBER"
+           ACCEPT INP_ACCOUNT FROM SYSIN.
+           DISPLAY " NEW PASSWORD"
+           ACCEPT INP_NEWPWD FROM SYSIN.
+           MOVE 0 TO FOUND.
+           MOVE 0 TO EOF.
+           OPEN INPUT MASTER.
+           GO TO CHANGE_CHECK.
+
+       CHANGE_CHECK.
+           READ MASTER INTO ACCOUNT
+               AT END
+                   MOVE 1 TO EOF
+           END-READ.
+           IF EOF = 1 THEN
+               CLOSE MASTER
+               IF FOUND = 0 THEN
+                   DISPLAY " NO SUCH ACCOUNT"
+                   GO TO CHOOSE_ACTION
+               END-IF
+               MOVE "PWD " TO WS-MAINT-MODE
+               GO TO REWRITE_MASTER
+           END-IF.
+           IF AID IN ACCOUNT = INP_ACCOUNT THEN
+               MOVE 1 TO FOUND
+           END-IF.
+           GO TO CHANGE_CHECK.
+
+      * --- close (request 002): flags ACCT-STATUS to "C" rather than
+      * deleting the row, matching the repo's existing convention of
+      * never physically deleting a MASTER record (ATMS's FIND_ACCOUNT
+      * never removes rows either, only checks BALANCE/fields on read).
+      * ---
+       CLOSE_ACCOUNT.
+           DISPLAY " ACCOUNT NUMBER TO CLOSE"
+           ACCEPT INP_ACCOUNT FROM SYSIN.
+           MOVE 0 TO FOUND.
+           MOVE 0 TO EOF.
+           OPEN INPUT MASTER.
+           GO TO CLOSE_CHECK.
+
+       CLOSE_CHECK.
+           READ MASTER INTO ACCOUNT
+               AT END
+                   MOVE 1 TO EOF
+           END-READ.
+           IF EOF = 1 THEN
+               CLOSE MASTER
+               IF FOUND = 0 THEN
+                   DISPLAY " NO SUCH ACCOUNT"
+                   GO TO CHOOSE_ACTION
+               END-IF
+               MOVE "CLSE" TO WS-MAINT-MODE
+               GO TO REWRITE_MASTER
+           END-IF.
+           IF AID IN ACCOUNT = INP_ACCOUNT THEN
+               MOVE 1 TO FOUND
+           END-IF.
+           GO TO CLOSE_CHECK.
+
+      * --- shared copy-and-rewrite pass (same "write a fresh copy,
+      * then swap it in" idiom CENTRAL already uses for MASTER ->
+      * UMASTER in UPDATEMASTER): every existing row is copied through
+      * unchanged except the one row OPEN_ACCOUNT/CHANGE_PWD/
+      * CLOSE_ACCOUNT is acting on, and OPEN_ACCOUNT's new row is
+      * appended at the end. master.txt.new then replaces master.txt
+      * since COBOL has no in-place record update for LINE SEQUENTIAL
+      * and no RENAME-file verb. ---
+       REWRITE_MASTER.
+           MOVE 0 TO EOF.
+           OPEN INPUT MASTER.
+           OPEN OUTPUT MASTERNEW.
+           GO TO REWRITE_MASTER_LOOP.
+
+       REWRITE_MASTER_LOOP.
+           READ MASTER INTO ACCOUNT
+               AT END
+                   MOVE 1 TO EOF
+           END-READ.
+           IF EOF = 1 THEN
+               GO TO REWRITE_MASTER_DONE
+           END-IF.
+           IF AID IN ACCOUNT = INP_ACCOUNT THEN
+               IF WS-MAINT-MODE = "PWD " THEN
+                   MOVE INP_NEWPWD TO PWD IN ACCOUNT
+               END-IF
+               IF WS-MAINT-MODE = "CLSE" THEN
+                   MOVE "C" TO ACCT-STATUS IN ACCOUNT
+               END-IF
+           END-IF.
+           MOVE ACCOUNT TO NEWACCOUNT.
+           WRITE NEWACCOUNT.
+           GO TO REWRITE_MASTER_LOOP.
+
+       REWRITE_MASTER_DONE.
+           CLOSE MASTER.
+           IF WS-MAINT-MODE = "OPEN" THEN
+               MOVE INP_HOLDER TO HOLDER IN NEWACCOUNT
+               MOVE INP_ACCOUNT TO AID IN NEWACCOUNT
+               MOVE INP_PWD TO PWD IN NEWACCOUNT
+               MOVE INP_BALANCE TO BALANCE IN NEWACCOUNT
+               MOVE "A" TO ACCT-STATUS IN NEWACCOUNT
+               WRITE NEWACCOUNT
+           END-IF.
+           CLOSE MASTERNEW.
+           CALL "SYSTEM" USING "mv master.txt.new master.txt".
+           DISPLAY " DONE".
+           MOVE SPACES TO WS-MAINT-MODE.
+           GO TO CHOOSE_ACTION.
+
+      * --- operator clears a lockout.txt lock (request 005): same
+      * copy-through-and-swap idiom as REWRITE_MASTER, but there is no
+      * "not found" rejection — an AID with no lockout.txt row is
+      * already unlocked, so clearing one is a no-op. ---
+       UNLOCK_ACCOUNT.
+           DISPLAY " ACCOUNT NUMBER TO UNLOCK"
+           ACCEPT INP_ACCOUNT FROM SYSIN.
+           MOVE 0 TO WS-LOCK-EOF2.
+           MOVE 0 TO WS-LOCK-FOUND2.
+           OPEN OUTPUT LOCKOUTNEW.
+           OPEN INPUT LOCKOUT.
+           IF WS-LOCK-FS NOT = "00" THEN
+               GO TO UNLOCK_ACCOUNT_DONE
+           END-IF.
+           GO TO UNLOCK_ACCOUNT_LOOP.
+
+       UNLOCK_ACCOUNT_LOOP.
+           READ LOCKOUT INTO LOCK-REC
+               AT END
+                   MOVE 1 TO WS-LOCK-EOF2
+           END-READ.
+           IF WS-LOCK-EOF2 = 1 THEN
+               CLOSE LOCKOUT
+               GO TO UNLOCK_ACCOUNT_DONE
+           END-IF.
+           IF LCK-AID IN LOCK-REC = INP_ACCOUNT THEN
+               MOVE 1 TO WS-LOCK-FOUND2
+               MOVE 0 TO LCK-FAILCOUNT IN LOCK-REC
+               MOVE "N" TO LCK-LOCKED IN LOCK-REC
+           END-IF.
+           MOVE LOCK-REC TO LOCK-REC-NEW.
+           WRITE LOCK-REC-NEW.
+           GO TO UNLOCK_ACCOUNT_LOOP.
+
+       UNLOCK_ACCOUNT_DONE.
+           CLOSE LOCKOUTNEW.
+           CALL "SYSTEM" USING "mv lockout.txt.new lockout.txt".
+           IF WS-LOCK-FOUND2 = 1 THEN
+               DISPLAY " ACCOUNT UNLOCKED"
+           ELSE
+               DISPLAY " ACCOUNT HAD NO LOCK ON FILE"
+           END-IF.
+           GO TO CHOOSE_ACTION.
+
+       STOP RUN.
+       END PROGRAM MAINT.
